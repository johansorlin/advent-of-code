@@ -0,0 +1,8 @@
+      *> Shared FILE-CONTROL entry for a program's optional control
+      *> file (see CTLFD.cpy/CTLWS.cpy/CTLRD.cpy/CTLCHK.cpy). The
+      *> caller moves its own dataset name into CTL-DSN before the
+      *> first OPEN so each program keeps a separate control file.
+      *> Absent by default - the record count is then never validated.
+           SELECT CTLCNT ASSIGN TO DYNAMIC CTL-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTLCNT-FS.
