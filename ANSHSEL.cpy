@@ -0,0 +1,7 @@
+      *> Shared FILE-CONTROL entry for the cross-program answer-history
+      *> file (see ANSHWS.cpy/ANSHFD.cpy/ANSHWR.cpy). OPENed EXTEND so
+      *> every run appends to the one master file instead of each
+      *> program keeping its own.
+           SELECT ANSHIST ASSIGN TO 'ANSHIST.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ANSHIST-FS.
