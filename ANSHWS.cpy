@@ -0,0 +1,9 @@
+      *> Shared working-storage for the answer-history file. The
+      *> calling program moves ANSHIST-PGM once and ANSHIST-LABEL/
+      *> ANSHIST-VALUE before each PERFORM WRITE-ANSHIST (ANSHWR.cpy).
+           05 ANSHIST-FS      PIC XX.
+           05 ANSHIST-PGM     PIC X(8).
+           05 ANSHIST-LABEL   PIC X(16).
+           05 ANSHIST-VALUE   PIC X(20).
+           05 ANSHIST-DATE    PIC 9(8).
+           05 ANSHIST-TIME    PIC 9(8).
