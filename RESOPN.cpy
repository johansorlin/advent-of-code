@@ -0,0 +1,14 @@
+      *> Builds today's dated results-report filename and opens it for
+      *> append. OPEN EXTEND fails with file status '35' the first
+      *> time a given date's file is needed, since it does not exist
+      *> yet - fall back to OPEN OUTPUT in that case so the file comes
+      *> into being on its own, the same way OPEN-ANSHIST does.
+       OPEN-RESRPT SECTION.
+           ACCEPT RES-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO RESRPT-DSN
+           STRING 'RESRPT' RES-DATE '.txt' INTO RESRPT-DSN
+           OPEN EXTEND RESRPT
+           IF RESRPT-FS = '35'
+             OPEN OUTPUT RESRPT
+           END-IF
+           .
