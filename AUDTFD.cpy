@@ -0,0 +1,3 @@
+      *> Shared FD for the audit-log file. See AUDTSEL.cpy.
+       FD  AUDTLOG.
+       01  AUDTLOG-REC        PIC X(80).
