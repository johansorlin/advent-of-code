@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY2PZL1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PZLINPUT-FS.
+
+           SELECT EXCPRPT ASSIGN TO 'EXCPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCPRPT-FS.
+
+           SELECT TRACERPT ASSIGN TO 'TRACERPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TRACERPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PZLINPUT.
+       01  PZL-RECORD              PIC X(15).
+
+       FD  EXCPRPT.
+       01  EXCPRPT-REC             PIC X(80).
+
+       FD  TRACERPT.
+       01  TRACERPT-REC            PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           COPY ANSHWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           COPY NUMVWS.
+           COPY PZLIWS.
+           05 EXCPRPT-FS           PIC XX.
+           05 TRACERPT-FS          PIC XX.
+           05 TRACE-SW             PIC X(1).
+           05 CMD                  PIC X(7).
+           05 NUM                  PIC 9(5).
+           05 POS-X                PIC 9(5).
+           05 NUM-STR              PIC X(5).
+           05 DEPTH                PIC 9(5).
+           05 PRDCT                PIC 9(11).
+           05 PRDCT-ED             PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05 LINE-NO               PIC 9(8).
+           05 EXCP-CNT              PIC 9(6).
+       01  SWITCHES.
+           COPY PZLISW.
+           05 TRACE-FLAG           PIC X     VALUE 'N'.
+              88 TRACE-ON                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE WORKSPACE
+                      SWITCHES
+
+           MOVE 'DAY2PZL1' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           ACCEPT TRACE-SW FROM ENVIRONMENT 'DAY2PZL1_TRACE'
+           IF TRACE-SW = 'Y' OR TRACE-SW = 'y'
+             SET TRACE-ON TO TRUE
+           END-IF
+
+           MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           END-IF
+
+           MOVE 'D2P1CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
+           OPEN INPUT PZLINPUT
+           OPEN OUTPUT EXCPRPT
+           IF TRACE-ON
+             OPEN OUTPUT TRACERPT
+           END-IF
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF
+             PERFORM UNPACK-PZLINPUT
+             PERFORM PROCESS-PZLINPUT
+           END-PERFORM
+           CLOSE PZLINPUT
+
+           MOVE 'DAY2PZL1' TO ARCH-PGM
+           MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+           PERFORM ARCHIVE-PZLINPUT
+
+           CLOSE EXCPRPT
+           IF TRACE-ON
+             CLOSE TRACERPT
+           END-IF
+
+           MOVE LINE-NO TO CTL-ACTUAL
+           PERFORM VALIDATE-CTLCNT
+
+           MULTIPLY POS-X BY DEPTH GIVING PRDCT
+           MOVE PRDCT TO PRDCT-ED
+           DISPLAY PRDCT-ED
+           IF EXCP-CNT > 0
+             DISPLAY EXCP-CNT ' exception line(s) (malformed or '
+                     'DEPTH underflow), see EXCPRPT.txt'
+           END-IF
+
+           MOVE 'DAY2PZL1' TO ANSHIST-PGM
+           MOVE 'PRDCT' TO ANSHIST-LABEL
+           MOVE PRDCT TO ANSHIST-VALUE
+           PERFORM OPEN-ANSHIST
+           PERFORM WRITE-ANSHIST
+           CLOSE ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY2PZL1' TO RES-PGM
+           MOVE 'PRDCT' TO RES-LABEL
+           MOVE PRDCT TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
+
+           GOBACK
+           .
+
+      *> DEPTH is unsigned; an unsigned field receiving a negative
+      *> arithmetic result does not raise a COBOL size error - it
+      *> silently stores the magnitude with the sign dropped, so an
+      *> 'up' larger than the current DEPTH would otherwise corrupt
+      *> DEPTH into a bogus large positive number instead of failing
+      *> loudly (see DAY2PZL2's identical AIM guard for the same
+      *> dialect quirk). Checking NUM against DEPTH before the
+      *> SUBTRACT, rather than relying on ON SIZE ERROR, is what
+      *> actually catches that.
+       PROCESS-PZLINPUT SECTION.
+           MOVE NUM-STR TO NUMV-INPUT
+           PERFORM VALIDATE-NUMVAL
+           IF NUMV-IS-VALID
+             COMPUTE NUM = FUNCTION NUMVAL(NUM-STR)
+             EVALUATE CMD
+               WHEN 'forward'
+                 ADD NUM TO POS-X
+               WHEN 'down'
+                 ADD NUM TO DEPTH
+               WHEN 'up'
+                 IF NUM > DEPTH
+                   PERFORM WRITE-DEPTH-EXCEPTION
+                 ELSE
+                   SUBTRACT NUM FROM DEPTH
+                 END-IF
+               WHEN OTHER
+                 PERFORM WRITE-EXCEPTION
+             END-EVALUATE
+           ELSE
+             PERFORM WRITE-NUMVAL-EXCEPTION
+           END-IF
+           IF TRACE-ON
+             PERFORM WRITE-TRACE
+           END-IF
+           PERFORM READ-PZLINPUT
+           .
+
+       WRITE-TRACE SECTION.
+           MOVE SPACES TO TRACERPT-REC
+           STRING 'LINE ' LINE-NO ' CMD=' CMD NUM-STR
+                  ' POS-X=' POS-X ' DEPTH=' DEPTH
+                  INTO TRACERPT-REC
+           WRITE TRACERPT-REC
+           .
+
+       WRITE-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO ' UNRECOGNIZED COMMAND: '
+                  PZL-RECORD
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
+      *> NUM-STR failed FUNCTION TEST-NUMVAL (NUMVCHK.cpy) and is not
+      *> safe to hand to FUNCTION NUMVAL - the line is skipped and
+      *> logged rather than risking an undefined conversion result.
+       WRITE-NUMVAL-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO ' INVALID NUMERIC VALUE: '
+                  PZL-RECORD
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
+      *> DEPTH is an unsigned field, so an 'up' command larger than the
+      *> current DEPTH would drive it negative; COBOL flags that as a
+      *> size error instead of silently wrapping DEPTH to a bogus
+      *> large positive value. The offending line is skipped (DEPTH is
+      *> left unchanged by a failed SUBTRACT) and logged for review.
+       WRITE-DEPTH-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO ' DEPTH UNDERFLOW ON UP ' NUM-STR
+                  ' EXCEEDS CURRENT DEPTH, LINE SKIPPED'
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
+       UNPACK-PZLINPUT SECTION.
+           UNSTRING PZL-RECORD DELIMITED BY ALL spaces
+               INTO CMD
+                    NUM-STR
+           .
+
+       READ-PZLINPUT SECTION.
+           READ PZLINPUT INTO PZL-RECORD
+           COPY PZLFSCHK.
+           IF NOT PZLINPUT-EOF
+             ADD 1 TO LINE-NO
+           END-IF
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
+
+       COPY NUMVCHK.
