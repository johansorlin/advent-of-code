@@ -0,0 +1,7 @@
+      *> Shared FILE-CONTROL entry for the cross-program run-level
+      *> audit log (see AUDTWS.cpy/AUDTFD.cpy/AUDTWR.cpy). OPENed
+      *> EXTEND so every run appends to the one master file instead of
+      *> each program keeping its own.
+           SELECT AUDTLOG ASSIGN TO 'AUDTLOG.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDTLOG-FS.
