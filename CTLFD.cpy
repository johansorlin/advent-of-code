@@ -0,0 +1,5 @@
+      *> Shared FD for a program's control file. See CTLSEL.cpy. One
+      *> record: the record count the operator expects PZLINPUT to
+      *> contain.
+       FD  CTLCNT.
+       01  CTLCNT-REC         PIC 9(8).
