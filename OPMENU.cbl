@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 ENV-NAME        PIC X(20).
+           05 ENV-VALUE       PIC X(80).
+           05 MENU-CHOICE     PIC X(2).
+           05 CUSTOM-DSN      PIC X(80).
+
+       01  SWITCHES.
+           05 EXIT-FLAG       PIC X    VALUE 'N'.
+              88 EXIT-REQUESTED        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *> Interactive front end to the nine puzzle programs, for an
+      *> operator who wants to run one day/part against a chosen
+      *> input file rather than the whole RUNALL.cbl batch. Steers
+      *> each program the same way RUNALL.cbl does, via the
+      *> PZLINPUT_DSN/DAY01_MODE environment-variable overrides every
+      *> program already honors standalone.
+       MAIN SECTION.
+           PERFORM UNTIL EXIT-REQUESTED
+             PERFORM DISPLAY-MENU
+             PERFORM ACCEPT-CHOICE
+             EVALUATE MENU-CHOICE
+               WHEN '1'
+                 PERFORM RUN-DAY1PZL1
+               WHEN '2'
+                 PERFORM RUN-DAY1PZL2
+               WHEN '3'
+                 PERFORM RUN-DAY2PZL1
+               WHEN '4'
+                 PERFORM RUN-DAY2PZL2
+               WHEN '5'
+                 PERFORM RUN-DAY01-MODE1
+               WHEN '6'
+                 PERFORM RUN-DAY01-MODE2
+               WHEN '7'
+                 PERFORM RUN-DAY02
+               WHEN '8'
+                 PERFORM RUN-DAY03P1
+               WHEN '9'
+                 PERFORM RUN-DAY04
+               WHEN '0'
+                 SET EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                 DISPLAY 'UNRECOGNIZED SELECTION, TRY AGAIN'
+             END-EVALUATE
+           END-PERFORM
+           GOBACK
+           .
+
+       DISPLAY-MENU SECTION.
+           DISPLAY ' '
+           DISPLAY 'ADVENT OF CODE - OPERATOR MENU'
+           DISPLAY ' 1. 2021 DAY 1 PART 1'
+           DISPLAY ' 2. 2021 DAY 1 PART 2'
+           DISPLAY ' 3. 2021 DAY 2 PART 1'
+           DISPLAY ' 4. 2021 DAY 2 PART 2'
+           DISPLAY ' 5. 2023 DAY 1 PART 1'
+           DISPLAY ' 6. 2023 DAY 1 PART 2'
+           DISPLAY ' 7. 2023 DAY 2 (BOTH PARTS)'
+           DISPLAY ' 8. 2023 DAY 3 (BOTH PARTS)'
+           DISPLAY ' 9. 2023 DAY 4 (BOTH PARTS)'
+           DISPLAY ' 0. EXIT'
+           DISPLAY 'SELECTION: ' WITH NO ADVANCING
+           .
+
+       ACCEPT-CHOICE SECTION.
+           MOVE SPACES TO MENU-CHOICE
+           ACCEPT MENU-CHOICE
+           .
+
+      *> A fatal I/O or control-total error inside the CALLed program
+      *> (see PZLFSCHK.cpy/CTLCHK.cpy) now returns RC 16 via GOBACK
+      *> rather than taking this whole menu down with STOP RUN, so the
+      *> operator is told why the step produced nothing before the
+      *> menu redisplays.
+       CHECK-STEP-RC SECTION.
+           IF RETURN-CODE NOT = 0
+             DISPLAY 'STEP FAILED, RC=' RETURN-CODE
+                     ' - SEE AUDTLOG.TXT FOR DETAILS'
+           END-IF
+           .
+
+      *> Prompts for an input-dataset override; a blank answer keeps
+      *> whatever default the caller already moved into ENV-VALUE.
+       ACCEPT-DATASET SECTION.
+           MOVE SPACES TO CUSTOM-DSN
+           DISPLAY 'INPUT FILE (BLANK FOR DEFAULT ' ENV-VALUE
+                   '): ' WITH NO ADVANCING
+           ACCEPT CUSTOM-DSN
+           IF CUSTOM-DSN NOT = SPACES
+             MOVE CUSTOM-DSN TO ENV-VALUE
+           END-IF
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       RUN-DAY1PZL1 SECTION.
+           MOVE '2021/PZLINPUT.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY1PZL1'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY1PZL2 SECTION.
+           MOVE '2021/PZLINPUT.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY1PZL2'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY2PZL1 SECTION.
+           MOVE '2021/PZLINPUT2.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY2PZL1'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY2PZL2 SECTION.
+           MOVE '2021/PZLINPUT2.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY2PZL2'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY01-MODE1 SECTION.
+           MOVE '2023/day01/input.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           MOVE 'DAY01_MODE' TO ENV-NAME
+           MOVE '1' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           CALL 'DAY01'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY01-MODE2 SECTION.
+           MOVE '2023/day01/input.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           MOVE 'DAY01_MODE' TO ENV-NAME
+           MOVE '2' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           CALL 'DAY01'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY02 SECTION.
+           MOVE '2023/day02/input.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY02'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY03P1 SECTION.
+           MOVE '2023/day03/input.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY03P1'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY04 SECTION.
+           MOVE '2023/day04/input.txt' TO ENV-VALUE
+           PERFORM ACCEPT-DATASET
+           CALL 'DAY04'
+           END-CALL
+           PERFORM CHECK-STEP-RC
+           .
