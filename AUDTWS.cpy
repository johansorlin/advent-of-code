@@ -0,0 +1,9 @@
+      *> Shared working-storage for the run-level audit log. The
+      *> calling program moves AUDT-PGM once and AUDT-EVENT/AUDT-RC
+      *> before each PERFORM WRITE-AUDTLOG (AUDTWR.cpy).
+           05 AUDTLOG-FS      PIC XX.
+           05 AUDT-PGM        PIC X(8).
+           05 AUDT-EVENT      PIC X(8).
+           05 AUDT-RC         PIC S9(4).
+           05 AUDT-DATE       PIC 9(8).
+           05 AUDT-TIME       PIC 9(8).
