@@ -0,0 +1,35 @@
+      *> Shared PZLINPUT end-of-file/I-O-error check, COPYed into the
+      *> READ-PZLINPUT paragraph right after the READ. Every program
+      *> that reads PZLINPUT names its status field PZLINPUT-FS and its
+      *> EOF condition PZLINPUT-EOF, so one copybook covers all of them
+      *> with no REPLACING needed.
+      *>
+      *> Status '10' is a true end-of-file and just sets PZLINPUT-EOF.
+      *> Anything else non-zero is a real I/O error (bad dataset,
+      *> permissions, device trouble, ...) that used to be silently
+      *> treated as EOF - that masked the error instead of reporting
+      *> it, so it now aborts the run with a message instead.
+      *>
+      *> GOBACK rather than STOP RUN: when this program was itself
+      *> CALLed by a batch driver (RUNALL.cbl/REGTEST.cbl/OPMENU.cbl),
+      *> STOP RUN would tear down the whole run unit and never return
+      *> control to the driver at all, leaving every remaining step
+      *> silently unrun. GOBACK returns RETURN-CODE 16 to whoever
+      *> CALLed this program, and behaves exactly like STOP RUN when
+      *> this program was invoked standalone (a GOBACK in a program
+      *> that was not itself CALLed ends the run unit the same way).
+           EVALUATE PZLINPUT-FS
+             WHEN '00'
+               CONTINUE
+             WHEN '10'
+               SET PZLINPUT-EOF TO TRUE
+             WHEN OTHER
+               DISPLAY 'FATAL: I/O ERROR READING PZLINPUT, FILE '
+                       'STATUS=' PZLINPUT-FS
+               MOVE 16 TO RETURN-CODE
+               MOVE 'ABEND' TO AUDT-EVENT
+               MOVE 16 TO AUDT-RC
+               PERFORM WRITE-AUDTLOG
+               CLOSE AUDTLOG
+               GOBACK
+           END-EVALUATE
