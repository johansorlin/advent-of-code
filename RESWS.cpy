@@ -0,0 +1,11 @@
+      *> Shared working-storage for the dated run-results report. One
+      *> file per calendar day (RESRPTyyyymmdd.txt); the caller moves
+      *> RES-PGM once and RES-LABEL/RES-VALUE before each PERFORM
+      *> WRITE-RESRPT (RESWR.cpy).
+           05 RESRPT-FS       PIC XX.
+           05 RESRPT-DSN      PIC X(80).
+           05 RES-DATE        PIC 9(8).
+           05 RES-TIME        PIC 9(8).
+           05 RES-PGM         PIC X(8).
+           05 RES-LABEL       PIC X(16).
+           05 RES-VALUE       PIC X(20).
