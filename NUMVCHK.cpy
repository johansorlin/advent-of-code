@@ -0,0 +1,12 @@
+      *> Checks NUMV-INPUT (see NUMVWS.cpy) with FUNCTION TEST-NUMVAL
+      *> before the caller trusts it to FUNCTION NUMVAL - a non-zero
+      *> result is the 1-based position of the first character that
+      *> would make NUMVAL's result undefined, so any non-zero result
+      *> means the field is not safe to convert.
+       VALIDATE-NUMVAL SECTION.
+           MOVE 'N' TO NUMV-FLAG
+           COMPUTE NUMV-RC = FUNCTION TEST-NUMVAL(NUMV-INPUT)
+           IF NUMV-RC = 0
+             SET NUMV-IS-VALID TO TRUE
+           END-IF
+           .
