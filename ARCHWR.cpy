@@ -0,0 +1,20 @@
+      *> Archives the just-processed input file by copying it to a
+      *> timestamped name, so a later run overwriting or replacing the
+      *> default input file does not lose the exact data an earlier
+      *> run's answer was computed from. CBL_COPY_FILE is a GnuCOBOL
+      *> runtime extension (no COBOL-85 verb copies a file by name);
+      *> a non-zero ARCH-STATUS is reported but does not fail the run,
+      *> since the puzzle answer itself does not depend on archiving.
+       ARCHIVE-PZLINPUT SECTION.
+           ACCEPT ARCH-DATE FROM DATE YYYYMMDD
+           ACCEPT ARCH-TIME FROM TIME
+           MOVE SPACES TO ARCH-DST-DSN
+           STRING 'ARCH_' FUNCTION TRIM(ARCH-PGM) '_' ARCH-DATE '_'
+                  ARCH-TIME '.txt' DELIMITED BY SIZE INTO ARCH-DST-DSN
+           CALL 'CBL_COPY_FILE' USING ARCH-SRC-DSN ARCH-DST-DSN
+               RETURNING ARCH-STATUS
+           IF ARCH-STATUS NOT = 0
+             DISPLAY 'WARNING: COULD NOT ARCHIVE INPUT FILE, STATUS='
+                     ARCH-STATUS
+           END-IF
+           .
