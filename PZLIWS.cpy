@@ -0,0 +1,9 @@
+      *> Shared PZLINPUT working-storage - every program that reads
+      *> PZLINPUT declares this status field and dataset-name override
+      *> the same way (see PZLFSCHK.cpy, which already assumes the
+      *> names PZLINPUT-FS/PZLINPUT-EOF are common to all of them), so
+      *> one copybook covers all of them with no REPLACING needed.
+      *> PZLINPUT-DSN carries no VALUE here since every caller moves
+      *> its own default into it before the PZLINPUT_DSN ACCEPT anyway.
+           05 PZLINPUT-FS      PIC XX.
+           05 PZLINPUT-DSN     PIC X(80).
