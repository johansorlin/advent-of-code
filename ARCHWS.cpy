@@ -0,0 +1,12 @@
+      *> Shared working-storage for archiving a program's input file
+      *> after a successful run. The calling program moves its own
+      *> PZLINPUT-DSN into ARCH-SRC-DSN and ARCH-PGM once before each
+      *> PERFORM ARCHIVE-PZLINPUT (ARCHWR.cpy). The source file is
+      *> copied rather than moved/renamed, so a repeat run against the
+      *> same default filename still finds its input in place.
+           05 ARCH-PGM        PIC X(8).
+           05 ARCH-SRC-DSN    PIC X(80).
+           05 ARCH-DST-DSN    PIC X(80).
+           05 ARCH-DATE       PIC 9(8).
+           05 ARCH-TIME       PIC 9(8).
+           05 ARCH-STATUS     PIC 9(9) COMP-5.
