@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGTEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGRPT ASSIGN TO 'REGRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REGRPT-FS.
+
+           COPY ANSHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGRPT.
+       01  REGRPT-REC         PIC X(80).
+
+       COPY ANSHFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 REGRPT-FS       PIC XX.
+           05 ENV-NAME        PIC X(20).
+           05 ENV-VALUE       PIC X(80).
+           COPY ANSHWS.
+           05 RD-DATE         PIC X(20).
+           05 RD-TIME         PIC X(20).
+           05 RD-LBLVAL       PIC X(40).
+
+       01  CHECK-WORK.
+           05 CHK-PGM         PIC X(8).
+           05 CHK-LABEL       PIC X(16).
+           05 CHK-EXPECTED    PIC S9(12).
+           05 CHK-ACTUAL      PIC S9(12).
+
+       01  TEST-RESULTS.
+           05 TOTAL-CHECKS    PIC 9(3) VALUE 0.
+           05 PASS-CHECKS     PIC 9(3) VALUE 0.
+           05 FAIL-CHECKS     PIC 9(3) VALUE 0.
+
+       01  SWITCHES.
+           05 ANSHIST-FLAG    PIC X   VALUE 'C'.
+              88 ANSHIST-EOF          VALUE 'E'.
+           05 CHK-FND-FLAG    PIC X   VALUE 'N'.
+              88 CHK-FOUND            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *> Runs every puzzle program against its classic sample input
+      *> (each step's answer lands in the shared ANSHIST.txt via the
+      *> program's own COPY ANSHWR, same as a normal run) and then
+      *> verifies the sample's known expected answer against the
+      *> latest matching line in ANSHIST.txt. REGRPT.txt carries a
+      *> PASS/FAIL line per check for the operator to review.
+      *>
+      *> A step that hits a fatal I/O or control-total error (see
+      *> PZLFSCHK.cpy/CTLCHK.cpy) now GOBACKs with RC 16 instead of
+      *> stopping this whole suite, so every later step still runs;
+      *> that step's own checks then correctly FAIL as NOT FOUND IN
+      *> ANSHIST.TXT, since the failed step never reached its own
+      *> COPY ANSHWR.
+       MAIN SECTION.
+           INITIALIZE WORKSPACE TEST-RESULTS
+           OPEN OUTPUT REGRPT
+
+           PERFORM SET-DAY1PZL1-ENV
+           CALL 'DAY1PZL1'
+           END-CALL
+
+           PERFORM SET-DAY1PZL2-ENV
+           CALL 'DAY1PZL2'
+           END-CALL
+
+           PERFORM SET-DAY2PZL1-ENV
+           CALL 'DAY2PZL1'
+           END-CALL
+
+           PERFORM SET-DAY2PZL2-ENV
+           CALL 'DAY2PZL2'
+           END-CALL
+
+           PERFORM SET-DAY01-ENV
+           MOVE '1' TO ENV-VALUE
+           PERFORM SET-DAY01-MODE
+           CALL 'DAY01'
+           END-CALL
+
+           PERFORM SET-DAY01-SAMPLE2
+           MOVE '2' TO ENV-VALUE
+           PERFORM SET-DAY01-MODE
+           CALL 'DAY01'
+           END-CALL
+
+           PERFORM SET-DAY02-ENV
+           CALL 'DAY02'
+           END-CALL
+
+           PERFORM SET-DAY03P1-ENV
+           CALL 'DAY03P1'
+           END-CALL
+
+           PERFORM SET-DAY04-ENV
+           CALL 'DAY04'
+           END-CALL
+
+           PERFORM CHECK-DAY1PZL1
+           PERFORM CHECK-DAY1PZL2
+           PERFORM CHECK-DAY2PZL1
+           PERFORM CHECK-DAY2PZL2
+           PERFORM CHECK-DAY01-MODE1
+           PERFORM CHECK-DAY01-MODE2
+           PERFORM CHECK-DAY02-GAME-SUM
+           PERFORM CHECK-DAY02-POWER-SUM
+           PERFORM CHECK-DAY03P1-PARTS-SUM
+           PERFORM CHECK-DAY03P1-GEAR-SUM
+           PERFORM CHECK-DAY04-POINTS-SUM
+           PERFORM CHECK-DAY04-CARDS-SUM
+
+           DISPLAY TOTAL-CHECKS ' CHECK(S), ' PASS-CHECKS ' PASSED, '
+                   FAIL-CHECKS ' FAILED'
+
+           CLOSE REGRPT
+
+           GOBACK
+           .
+
+       SET-DAY1PZL1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/SAMPLE1.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY1PZL2-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/SAMPLE1.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY2PZL1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/SAMPLE2.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY2PZL2-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/SAMPLE2.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY01-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day01/SAMPLE1.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY01-SAMPLE2 SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day01/SAMPLE2.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY01-MODE SECTION.
+           MOVE 'DAY01_MODE' TO ENV-NAME
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY02-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day02/SAMPLE.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY03P1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day03/SAMPLE.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY04-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day04/SAMPLE.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+      *> Validates DAY1PZL1's sonar-sweep increase count against the
+      *> classic sample input's known answer.
+       CHECK-DAY1PZL1 SECTION.
+           MOVE 'DAY1PZL1' TO CHK-PGM
+           MOVE 'INCR-CNT' TO CHK-LABEL
+           MOVE 7 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY1PZL2 SECTION.
+           MOVE 'DAY1PZL2' TO CHK-PGM
+           MOVE 'WNDW-INCR-CNT' TO CHK-LABEL
+           MOVE 5 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY2PZL1 SECTION.
+           MOVE 'DAY2PZL1' TO CHK-PGM
+           MOVE 'PRDCT' TO CHK-LABEL
+           MOVE 150 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY2PZL2 SECTION.
+           MOVE 'DAY2PZL2' TO CHK-PGM
+           MOVE 'PRDCT' TO CHK-LABEL
+           MOVE 900 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY01-MODE1 SECTION.
+           MOVE 'DAY01' TO CHK-PGM
+           MOVE 'MODE1-SUM' TO CHK-LABEL
+           MOVE 142 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY01-MODE2 SECTION.
+           MOVE 'DAY01' TO CHK-PGM
+           MOVE 'MODE2-SUM' TO CHK-LABEL
+           MOVE 281 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY02-GAME-SUM SECTION.
+           MOVE 'DAY02' TO CHK-PGM
+           MOVE 'GAME-SUM' TO CHK-LABEL
+           MOVE 8 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY02-POWER-SUM SECTION.
+           MOVE 'DAY02' TO CHK-PGM
+           MOVE 'POWER-SUM' TO CHK-LABEL
+           MOVE 2286 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY03P1-PARTS-SUM SECTION.
+           MOVE 'DAY03P1' TO CHK-PGM
+           MOVE 'PARTS-SUM' TO CHK-LABEL
+           MOVE 4361 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY03P1-GEAR-SUM SECTION.
+           MOVE 'DAY03P1' TO CHK-PGM
+           MOVE 'GEAR-RATIO-SUM' TO CHK-LABEL
+           MOVE 467835 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY04-POINTS-SUM SECTION.
+           MOVE 'DAY04' TO CHK-PGM
+           MOVE 'POINTS-SUM' TO CHK-LABEL
+           MOVE 13 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+       CHECK-DAY04-CARDS-SUM SECTION.
+           MOVE 'DAY04' TO CHK-PGM
+           MOVE 'CARDS-SUM' TO CHK-LABEL
+           MOVE 30 TO CHK-EXPECTED
+           PERFORM FIND-LAST-ANSHIST-VALUE
+           PERFORM EVAL-CHECK-RESULT
+           .
+
+      *> Scans the whole answer-history file for CHK-PGM/CHK-LABEL,
+      *> keeping the LAST matching line's value (ANSHIST.txt is an
+      *> append-only log shared across every run, so an earlier run's
+      *> answer for the same program/label must not win over this
+      *> run's).
+       FIND-LAST-ANSHIST-VALUE SECTION.
+           MOVE 'N' TO CHK-FND-FLAG
+           MOVE ZEROES TO CHK-ACTUAL
+           MOVE 'C' TO ANSHIST-FLAG
+           OPEN INPUT ANSHIST
+           IF ANSHIST-FS = '00'
+             PERFORM READ-ANSHIST-REC
+             PERFORM UNTIL ANSHIST-EOF
+               IF ANSHIST-PGM = CHK-PGM AND ANSHIST-LABEL = CHK-LABEL
+                 COMPUTE CHK-ACTUAL =
+                         FUNCTION NUMVAL(FUNCTION TRIM(ANSHIST-VALUE))
+                 SET CHK-FOUND TO TRUE
+               END-IF
+               PERFORM READ-ANSHIST-REC
+             END-PERFORM
+             CLOSE ANSHIST
+           END-IF
+           .
+
+      *> ANSHIST-REC is laid out at fixed offsets by ANSHWR.cpy's
+      *> STRING (PGM DATE TIME LABEL=VALUE, each field its own
+      *> declared width), so picking PGM/LABEL/VALUE back out by
+      *> reference modification is simpler and safer than UNSTRING -
+      *> LABEL's own trailing pad spaces sit right before the '=',
+      *> which would confuse an UNSTRING DELIMITED BY SPACE.
+       READ-ANSHIST-REC SECTION.
+           READ ANSHIST
+           IF ANSHIST-FS NOT = '00'
+             SET ANSHIST-EOF TO TRUE
+           ELSE
+             MOVE ANSHIST-REC(1:8) TO ANSHIST-PGM
+             MOVE ANSHIST-REC(28:16) TO ANSHIST-LABEL
+             MOVE ANSHIST-REC(45:20) TO ANSHIST-VALUE
+           END-IF
+           .
+
+       EVAL-CHECK-RESULT SECTION.
+           ADD 1 TO TOTAL-CHECKS
+           MOVE SPACES TO REGRPT-REC
+           IF NOT CHK-FOUND
+             ADD 1 TO FAIL-CHECKS
+             STRING CHK-PGM ' ' CHK-LABEL
+                    ' FAIL - NOT FOUND IN ANSHIST.TXT'
+                    INTO REGRPT-REC
+           ELSE
+             IF CHK-ACTUAL = CHK-EXPECTED
+               ADD 1 TO PASS-CHECKS
+               STRING CHK-PGM ' ' CHK-LABEL
+                      ' PASS - EXPECTED=' CHK-EXPECTED
+                      ' ACTUAL=' CHK-ACTUAL
+                      INTO REGRPT-REC
+             ELSE
+               ADD 1 TO FAIL-CHECKS
+               STRING CHK-PGM ' ' CHK-LABEL
+                      ' FAIL - EXPECTED=' CHK-EXPECTED
+                      ' ACTUAL=' CHK-ACTUAL
+                      INTO REGRPT-REC
+             END-IF
+           END-IF
+           WRITE REGRPT-REC
+           DISPLAY REGRPT-REC
+           .
