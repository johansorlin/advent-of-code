@@ -4,24 +4,78 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PZLINPUT ASSIGN TO 'PZLINPUT.txt'
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS PZLINPUT-FS.
 
+           SELECT WNDWRPT ASSIGN TO 'WNDWRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WNDWRPT-FS.
+
+           SELECT EXCPRPT ASSIGN TO 'EXCPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCPRPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CHKPSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PZLINPUT.
        01  PZL-RECORD              PIC X(5).
 
+       FD  WNDWRPT.
+       01  WNDWRPT-REC             PIC X(80).
+
+       FD  EXCPRPT.
+       01  EXCPRPT-REC             PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CHKPFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
        WORKING-STORAGE SECTION.
        01  WORKSPACE.
+           COPY ANSHWS.
+           COPY CHKPWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           COPY NUMVWS.
            05 WNDW-INCR-CNT        PIC S9(4) COMP.
-           05 PZLINPUT-FS          PIC XX.
+           05 WNDW-INCR-CNT-ED     PIC Z,ZZ9.
+           05 WNDW-LIMIT           PIC S9(8) COMP.
+           05 WNDW-SUM             PIC 9(6).
+           05 WNDW-PREV-SUM        PIC 9(6).
+           05 WNDW-MARKER          PIC X(9).
+           05 WNDW-IX-D            PIC 9(8).
+           COPY PZLIWS.
+           05 WNDWRPT-FS           PIC XX.
+           05 EXCPRPT-FS           PIC XX.
+           05 LINE-NO              PIC 9(8).
+           05 EXCP-CNT             PIC 9(6).
+           05 PZL-REC-CNT          PIC S9(8) COMP.
            05 PZLINPUT-TBL.
-              10 PZL-REC PIC 9(5) OCCURS 2000 TIMES INDEXED IX.
+              10 PZL-REC PIC 9(5)
+                 OCCURS 1 TO 200000 TIMES
+                 DEPENDING ON PZL-REC-CNT
+                 INDEXED IX.
        01  SWITCHES.
-           05 PZLINPUT-FLAG        PIC X     VALUE 'C'.
-              88 PZLINPUT-EOF                VALUE 'E'.
+           COPY PZLISW.
 
        PROCEDURE DIVISION.
        
@@ -29,37 +83,185 @@
            INITIALIZE WORKSPACE
                       SWITCHES
 
+           MOVE 'DAY1PZL2' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           END-IF
+
            OPEN INPUT PZLINPUT
+           OPEN OUTPUT EXCPRPT
            PERFORM INIT-PZLINPUT-TBL
            CLOSE PZLINPUT
+           CLOSE EXCPRPT
+
+           MOVE 'DAY1PZL2' TO ARCH-PGM
+           MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+           PERFORM ARCHIVE-PZLINPUT
+
+           OPEN OUTPUT WNDWRPT
            PERFORM CALC-INCR
+           CLOSE WNDWRPT
+
+           MOVE WNDW-INCR-CNT TO WNDW-INCR-CNT-ED
+           DISPLAY WNDW-INCR-CNT-ED
+           IF EXCP-CNT > 0
+             DISPLAY EXCP-CNT ' exception line(s) (invalid numeric '
+                     'value), see EXCPRPT.txt'
+           END-IF
+
+           MOVE 'DAY1PZL2' TO ANSHIST-PGM
+           MOVE 'WNDW-INCR-CNT' TO ANSHIST-LABEL
+           MOVE WNDW-INCR-CNT TO ANSHIST-VALUE
+           PERFORM OPEN-ANSHIST
+           PERFORM WRITE-ANSHIST
+           CLOSE ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY1PZL2' TO RES-PGM
+           MOVE 'WNDW-INCR-CNT' TO RES-LABEL
+           MOVE WNDW-INCR-CNT TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
 
-           DISPLAY WNDW-INCR-CNT
            GOBACK
            .
 
+      *> Checkpoint progress reporting: every 20000 rows, the row count
+      *> built so far is snapshotted to D1P2CHKP.txt. If a prior run
+      *> was interrupted mid-build, the next run reports how far it had
+      *> gotten, then re-builds the whole table from row 1 - the table
+      *> itself is cheap enough to re-derive from PZLINPUT (a single
+      *> NUMVAL per row) that serializing it out and back is not worth
+      *> the complexity.
        INIT-PZLINPUT-TBL SECTION.
+           MOVE 'D1P2CHKP.txt' TO CHKP-DSN
+           PERFORM READ-CHKPNT
+           IF CHKP-IN-PROGRESS
+             DISPLAY 'NOTICE: PRIOR RUN WAS INTERRUPTED AFTER ROW '
+                     CHKP-CNT ' - RE-BUILDING THE FULL TABLE FROM '
+                     'ROW 1'
+           END-IF
+
+           MOVE 'D1P2CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
            SET IX TO 1
+           MOVE 1 TO PZL-REC-CNT
            PERFORM READ-PZLINPUT
            PERFORM UNTIL PZLINPUT-EOF
-             COMPUTE PZL-REC(IX) = FUNCTION NUMVAL(PZL-RECORD)
-             SET IX UP BY 1
+             MOVE PZL-RECORD TO NUMV-INPUT
+             PERFORM VALIDATE-NUMVAL
+             IF NUMV-IS-VALID
+               MOVE IX TO PZL-REC-CNT
+               COMPUTE PZL-REC(IX) = FUNCTION NUMVAL(PZL-RECORD)
+               IF FUNCTION MOD(PZL-REC-CNT, 20000) = 0
+                 SET CHKP-IN-PROGRESS TO TRUE
+                 MOVE PZL-REC-CNT TO CHKP-CNT
+                 PERFORM WRITE-CHKPNT
+               END-IF
+               SET IX UP BY 1
+             ELSE
+               PERFORM WRITE-NUMVAL-EXCEPTION
+             END-IF
              PERFORM READ-PZLINPUT
            END-PERFORM
+
+           MOVE 'D' TO CHKP-STATUS
+           MOVE 0 TO CHKP-CNT
+           PERFORM WRITE-CHKPNT
+
+           MOVE PZL-REC-CNT TO CTL-ACTUAL
+           PERFORM VALIDATE-CTLCNT
            .
 
        READ-PZLINPUT SECTION.
            READ PZLINPUT INTO PZL-RECORD
-           IF PZLINPUT-FS NOT = '00'
-             SET PZLINPUT-EOF TO TRUE
+           COPY PZLFSCHK.
+           IF NOT PZLINPUT-EOF
+             ADD 1 TO LINE-NO
            END-IF
            .
 
+      *> PZL-RECORD failed FUNCTION TEST-NUMVAL (NUMVCHK.cpy) and is
+      *> not safe to hand to FUNCTION NUMVAL - the row is skipped and
+      *> logged rather than risking an undefined conversion result or
+      *> a bogus value entering the window-sum table.
+       WRITE-NUMVAL-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO ' INVALID NUMERIC VALUE: '
+                  PZL-RECORD
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
        CALC-INCR SECTION.
-           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > 1997
+           MOVE ZEROES TO WNDW-PREV-SUM
+           COMPUTE WNDW-LIMIT = PZL-REC-CNT - 3
+           PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > WNDW-LIMIT
+             COMPUTE WNDW-SUM = PZL-REC(IX) + PZL-REC(IX + 1)
+                              + PZL-REC(IX + 2)
+
+             EVALUATE TRUE
+               WHEN IX = 1
+                 MOVE '(N/A)    ' TO WNDW-MARKER
+               WHEN WNDW-SUM > WNDW-PREV-SUM
+                 MOVE 'INCREASED' TO WNDW-MARKER
+               WHEN WNDW-SUM < WNDW-PREV-SUM
+                 MOVE 'DECREASED' TO WNDW-MARKER
+               WHEN OTHER
+                 MOVE 'NO CHANGE' TO WNDW-MARKER
+             END-EVALUATE
+
+             SET WNDW-IX-D TO IX
+             MOVE SPACES TO WNDWRPT-REC
+             STRING 'WNDW ' WNDW-IX-D ' : ' PZL-REC(IX) ' '
+                    PZL-REC(IX + 1) ' ' PZL-REC(IX + 2)
+                    ' SUM=' WNDW-SUM ' ' WNDW-MARKER
+                    INTO WNDWRPT-REC
+             WRITE WNDWRPT-REC
+
              IF (PZL-REC(IX) + PZL-REC(IX + 1) + PZL-REC(IX + 2))
               < (PZL-REC(IX + 1) + PZL-REC(IX + 2) +PZL-REC(IX + 3))
                ADD 1 TO WNDW-INCR-CNT
              END-IF
+
+             MOVE WNDW-SUM TO WNDW-PREV-SUM
            END-PERFORM
-           .
\ No newline at end of file
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CHKPRD.
+
+       COPY CHKPWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
+
+       COPY NUMVCHK.
