@@ -0,0 +1,11 @@
+      *> Opens the shared answer-history file for append. OPEN EXTEND
+      *> fails with file status '35' (file does not exist) on the very
+      *> first run, since the file has never been created - fall back
+      *> to OPEN OUTPUT in that case so the master file comes into
+      *> being on its own.
+       OPEN-ANSHIST SECTION.
+           OPEN EXTEND ANSHIST
+           IF ANSHIST-FS = '35'
+             OPEN OUTPUT ANSHIST
+           END-IF
+           .
