@@ -0,0 +1,40 @@
+      *> Shared scan of ANSHIST.txt against the STARDEF.cpy star table.
+      *> READ-ANSHIST-REC reads and unpacks one record; APPLY-ANSHIST-
+      *> REC looks it up and, on a match, marks that star earned (first
+      *> time only - the earned-on date and STAR-VALUE stay at the
+      *> first sighting, later re-runs of the same puzzle do not move
+      *> the earned date). A record with no matching entry is simply
+      *> not a star-bearing answer and is ignored. Shared by STARLOG.
+      *> cbl and YEARRETR.cbl so both apply the table identically.
+       APPLY-ANSHIST-REC SECTION.
+           MOVE 'N' TO SD-FND-FLAG
+           PERFORM VARYING SDX FROM 1 BY 1 UNTIL SDX > STAR-CNT
+                                               OR SD-FOUND
+             IF SD-PGM(SDX) = ANSHIST-PGM
+                AND SD-LABEL(SDX) = ANSHIST-LABEL
+               SET SD-FOUND TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF SD-FOUND
+             COMPUTE SDX = SDX - 1
+             SET SSX TO SDX
+             IF NOT SS-EARNED(SSX)
+               SET SS-EARNED(SSX) TO TRUE
+               MOVE ANSHIST-DATE TO SS-DATE(SSX)
+             END-IF
+             MOVE ANSHIST-VALUE TO SS-VALUE(SSX)
+           END-IF
+           .
+
+       READ-ANSHIST-REC SECTION.
+           READ ANSHIST
+           IF ANSHIST-FS NOT = '00'
+             SET ANSHIST-EOF TO TRUE
+           ELSE
+             MOVE ANSHIST-REC(1:8) TO ANSHIST-PGM
+             MOVE ANSHIST-REC(10:8) TO ANSHIST-DATE
+             MOVE ANSHIST-REC(28:16) TO ANSHIST-LABEL
+             MOVE ANSHIST-REC(45:20) TO ANSHIST-VALUE
+           END-IF
+           .
