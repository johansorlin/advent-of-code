@@ -0,0 +1,13 @@
+      *> Appends one line to the shared audit log: program id, run
+      *> date/time, event (START/END/ABEND) and the return code in
+      *> force at that point. The caller moves AUDT-PGM once and
+      *> AUDT-EVENT/AUDT-RC before each PERFORM WRITE-AUDTLOG.
+       WRITE-AUDTLOG SECTION.
+           ACCEPT AUDT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDT-TIME FROM TIME
+           MOVE SPACES TO AUDTLOG-REC
+           STRING AUDT-PGM ' ' AUDT-DATE ' ' AUDT-TIME
+                  ' ' AUDT-EVENT ' RC=' AUDT-RC
+                  INTO AUDTLOG-REC
+           WRITE AUDTLOG-REC
+           .
