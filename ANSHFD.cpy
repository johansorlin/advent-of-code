@@ -0,0 +1,3 @@
+      *> Shared FD for the answer-history file. See ANSHSEL.cpy.
+       FD  ANSHIST.
+       01  ANSHIST-REC        PIC X(80).
