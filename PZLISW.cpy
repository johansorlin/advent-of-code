@@ -0,0 +1,7 @@
+      *> Shared PZLINPUT end-of-file switch - the SWITCHES-group
+      *> counterpart to PZLIWS.cpy, factored out for the same reason:
+      *> every PZLINPUT reader already names this flag and condition
+      *> identically, and PZLFSCHK.cpy's EVALUATE already depends on
+      *> that.
+           05 PZLINPUT-FLAG    PIC X     VALUE 'C'.
+              88 PZLINPUT-EOF            VALUE 'E'.
