@@ -0,0 +1,15 @@
+      *> Picks up the expected record count from this run's control
+      *> file, if one is present (see CTLWS.cpy). No control file
+      *> (the normal case) leaves CTL-EXP-PRESENT false, so
+      *> VALIDATE-CTLCNT skips the check entirely.
+       READ-CTLCNT SECTION.
+           OPEN INPUT CTLCNT
+           IF CTLCNT-FS = '00'
+             READ CTLCNT
+             IF CTLCNT-FS = '00'
+               MOVE CTLCNT-REC TO CTL-EXP
+               SET CTL-EXP-PRESENT TO TRUE
+             END-IF
+             CLOSE CTLCNT
+           END-IF
+           .
