@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STARLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STARRPT ASSIGN TO 'STARRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STARRPT-FS.
+
+           COPY ANSHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STARRPT.
+       01  STARRPT-REC        PIC X(80).
+
+       COPY ANSHFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 STARRPT-FS      PIC XX.
+           COPY ANSHWS.
+           COPY STARDEF.
+           05 YEAR-TOTAL      PIC 9(4).
+           05 YEAR-EARNED     PIC 9(4).
+           05 GRAND-TOTAL     PIC 9(4).
+           05 GRAND-EARNED    PIC 9(4).
+           05 STAR-MARK       PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE STARRPT-FS ANSHIST-FS STX
+           OPEN OUTPUT STARRPT
+
+           OPEN INPUT ANSHIST
+           IF ANSHIST-FS = '00'
+             PERFORM READ-ANSHIST-REC
+             PERFORM UNTIL ANSHIST-EOF
+               PERFORM APPLY-ANSHIST-REC
+               PERFORM READ-ANSHIST-REC
+             END-PERFORM
+             CLOSE ANSHIST
+           ELSE
+             DISPLAY 'STARLOG: NO ANSHIST.TXT YET - NO STARS ON '
+                     'RECORD'
+           END-IF
+
+           PERFORM WRITE-STAR-REPORT
+
+           CLOSE STARRPT
+
+           DISPLAY GRAND-EARNED ' OF ' GRAND-TOTAL
+                   ' STAR(S) EARNED OVERALL, SEE STARRPT.TXT'
+
+           GOBACK
+           .
+
+       WRITE-STAR-REPORT SECTION.
+           MOVE SPACES TO STARRPT-REC
+           MOVE 'ADVENT OF CODE - STAR COMPLETION LOG' TO STARRPT-REC
+           WRITE STARRPT-REC
+
+           MOVE 0 TO GRAND-TOTAL GRAND-EARNED
+           MOVE 0 TO YEAR-TOTAL YEAR-EARNED
+
+           PERFORM VARYING SDX FROM 1 BY 1 UNTIL SDX > STAR-CNT
+             IF SDX > 1
+               IF SD-YEAR(SDX) NOT = SD-YEAR(SDX - 1)
+                 PERFORM WRITE-YEAR-SUBTOTAL
+                 MOVE 0 TO YEAR-TOTAL YEAR-EARNED
+               END-IF
+             END-IF
+
+             SET SSX TO SDX
+             ADD 1 TO YEAR-TOTAL
+             ADD 1 TO GRAND-TOTAL
+             MOVE '*' TO STAR-MARK
+             IF SS-EARNED(SSX)
+               ADD 1 TO YEAR-EARNED
+               ADD 1 TO GRAND-EARNED
+             ELSE
+               MOVE SPACE TO STAR-MARK
+             END-IF
+
+             MOVE SPACES TO STARRPT-REC
+             STRING SD-YEAR(SDX) ' DAY ' SD-DAY(SDX)
+                    ' PART ' SD-PART(SDX) ' [' STAR-MARK '] '
+                    SD-PGM(SDX) ' ' SD-LABEL(SDX)
+                    ' EARNED=' SS-DATE(SSX) ' VALUE=' SS-VALUE(SSX)
+                    INTO STARRPT-REC
+             WRITE STARRPT-REC
+           END-PERFORM
+
+           PERFORM WRITE-YEAR-SUBTOTAL
+           .
+
+       WRITE-YEAR-SUBTOTAL SECTION.
+           MOVE SPACES TO STARRPT-REC
+           STRING SD-YEAR(SDX - 1) ' SUBTOTAL: ' YEAR-EARNED
+                  ' OF ' YEAR-TOTAL ' STAR(S)'
+                  INTO STARRPT-REC
+           WRITE STARRPT-REC
+           .
+
+       COPY STARDRD.
