@@ -0,0 +1,101 @@
+      *> Shared star-completion table: every puzzle answer that has
+      *> ever been wired to ANSHIST.txt, identified by the (PGM,
+      *> LABEL) pair it is written under - see each program's MOVE
+      *> ... TO ANSHIST-PGM/ANSHIST-LABEL. Adding a new puzzle program
+      *> means adding its star(s) here; this table is the one place
+      *> that knows which answer goes with which year/day/part, since
+      *> ANSHIST.txt itself only records PGM and LABEL, not year/day/
+      *> part. Shared by STARLOG.cbl and YEARRETR.cbl so both walk the
+      *> same star definitions.
+           05 STAR-CNT        PIC S9(4) COMP VALUE 12.
+           05 STX             PIC S9(4) COMP.
+           05 STAR-DEF-VALUES.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY1PZL1'.
+                 15 FILLER PIC X(16) VALUE 'INCR-CNT'.
+                 15 FILLER PIC 9(4)  VALUE 2021.
+                 15 FILLER PIC 99    VALUE 01.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY1PZL2'.
+                 15 FILLER PIC X(16) VALUE 'WNDW-INCR-CNT'.
+                 15 FILLER PIC 9(4)  VALUE 2021.
+                 15 FILLER PIC 99    VALUE 01.
+                 15 FILLER PIC 9     VALUE 2.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY2PZL1'.
+                 15 FILLER PIC X(16) VALUE 'PRDCT'.
+                 15 FILLER PIC 9(4)  VALUE 2021.
+                 15 FILLER PIC 99    VALUE 02.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY2PZL2'.
+                 15 FILLER PIC X(16) VALUE 'PRDCT'.
+                 15 FILLER PIC 9(4)  VALUE 2021.
+                 15 FILLER PIC 99    VALUE 02.
+                 15 FILLER PIC 9     VALUE 2.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY01'.
+                 15 FILLER PIC X(16) VALUE 'MODE1-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 01.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY01'.
+                 15 FILLER PIC X(16) VALUE 'MODE2-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 01.
+                 15 FILLER PIC 9     VALUE 2.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY02'.
+                 15 FILLER PIC X(16) VALUE 'GAME-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 02.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY02'.
+                 15 FILLER PIC X(16) VALUE 'POWER-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 02.
+                 15 FILLER PIC 9     VALUE 2.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY03P1'.
+                 15 FILLER PIC X(16) VALUE 'PARTS-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 03.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY03P1'.
+                 15 FILLER PIC X(16) VALUE 'GEAR-RATIO-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 03.
+                 15 FILLER PIC 9     VALUE 2.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY04'.
+                 15 FILLER PIC X(16) VALUE 'POINTS-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 04.
+                 15 FILLER PIC 9     VALUE 1.
+              10 FILLER.
+                 15 FILLER PIC X(8)  VALUE 'DAY04'.
+                 15 FILLER PIC X(16) VALUE 'CARDS-SUM'.
+                 15 FILLER PIC 9(4)  VALUE 2023.
+                 15 FILLER PIC 99    VALUE 04.
+                 15 FILLER PIC 9     VALUE 2.
+           05 STAR-DEF-TBL REDEFINES STAR-DEF-VALUES.
+              10 STAR-DEF OCCURS 12 TIMES INDEXED SDX.
+                 15 SD-PGM       PIC X(8).
+                 15 SD-LABEL     PIC X(16).
+                 15 SD-YEAR      PIC 9(4).
+                 15 SD-DAY       PIC 99.
+                 15 SD-PART      PIC 9.
+           05 STAR-STATUS-TBL.
+              10 STAR-STATUS OCCURS 12 TIMES INDEXED SSX.
+                 15 SS-EARN-FLAG PIC X     VALUE 'N'.
+                    88 SS-EARNED           VALUE 'Y'.
+                 15 SS-DATE      PIC 9(8)  VALUE 0.
+                 15 SS-VALUE     PIC X(20) VALUE SPACES.
+           05 ANSHIST-FLAG    PIC X   VALUE 'C'.
+              88 ANSHIST-EOF          VALUE 'E'.
+           05 SD-FND-FLAG     PIC X   VALUE 'N'.
+              88 SD-FOUND             VALUE 'Y'.
