@@ -0,0 +1,12 @@
+      *> Shared working-storage for table-builder checkpoint progress
+      *> reporting. CHKP-STATUS is 'C' while a build is in progress and
+      *> 'D' once it has finished (or no checkpoint has ever been
+      *> taken); CHKP-CNT is the row/card/record count already ingested
+      *> as of the last checkpoint. A run that finds CHKP-IN-PROGRESS
+      *> reports how far the prior run got before re-building the whole
+      *> table from the start - it does not seek ahead and resume.
+           05 CHKPNT-FS        PIC XX.
+           05 CHKP-DSN         PIC X(80).
+           05 CHKP-STATUS      PIC X      VALUE 'D'.
+              88 CHKP-IN-PROGRESS        VALUE 'C'.
+           05 CHKP-CNT         PIC 9(8)   VALUE 0.
