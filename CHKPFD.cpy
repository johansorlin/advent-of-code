@@ -0,0 +1,7 @@
+      *> Shared FD for a table-builder's checkpoint file. See
+      *> CHKPSEL.cpy. One record: whether a build was left in progress
+      *> and how many input records it had already ingested.
+       FD  CHKPNT.
+       01  CHKPNT-REC.
+           05 CHKPNT-REC-STATUS  PIC X.
+           05 CHKPNT-REC-CNT     PIC 9(8).
