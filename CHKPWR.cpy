@@ -0,0 +1,10 @@
+      *> Snapshots CHKP-STATUS/CHKP-CNT (see CHKPWS.cpy) to the
+      *> checkpoint file. Re-opened OUTPUT each time so the single
+      *> record is always the latest snapshot, not appended to.
+       WRITE-CHKPNT SECTION.
+           OPEN OUTPUT CHKPNT
+           MOVE CHKP-STATUS TO CHKPNT-REC-STATUS
+           MOVE CHKP-CNT TO CHKPNT-REC-CNT
+           WRITE CHKPNT-REC
+           CLOSE CHKPNT
+           .
