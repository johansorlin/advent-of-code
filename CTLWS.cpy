@@ -0,0 +1,11 @@
+      *> Shared working-storage for control-total validation. CTL-EXP
+      *> is the expected record count read from the control file (see
+      *> CTLRD.cpy); CTL-EXP-PRESENT is only true when a control file
+      *> was actually found. CTL-ACTUAL is the record count the caller
+      *> has itself tallied while reading PZLINPUT.
+           05 CTLCNT-FS        PIC XX.
+           05 CTL-DSN          PIC X(80).
+           05 CTL-EXP          PIC 9(8)   VALUE 0.
+           05 CTL-EXP-FLAG     PIC X      VALUE 'N'.
+              88 CTL-EXP-PRESENT          VALUE 'Y'.
+           05 CTL-ACTUAL       PIC 9(8)   VALUE 0.
