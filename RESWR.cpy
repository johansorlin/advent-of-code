@@ -0,0 +1,10 @@
+      *> Appends one human-readable result line to today's dated
+      *> results report. The caller moves RES-PGM once and
+      *> RES-LABEL/RES-VALUE before each PERFORM WRITE-RESRPT.
+       WRITE-RESRPT SECTION.
+           ACCEPT RES-TIME FROM TIME
+           MOVE SPACES TO RESRPT-REC
+           STRING RES-PGM ' ' RES-TIME ' ' RES-LABEL '=' RES-VALUE
+                  INTO RESRPT-REC
+           WRITE RESRPT-REC
+           .
