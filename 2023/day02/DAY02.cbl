@@ -0,0 +1,651 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PZLINPUT-FS.
+
+           SELECT CUBESLIM ASSIGN TO 'CUBESLIM.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CUBESLIM-FS.
+
+           SELECT MINCRPT ASSIGN TO 'MINCRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MINCRPT-FS.
+
+           SELECT RECONRPT ASSIGN TO 'RECONRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECONRPT-FS.
+
+           SELECT OUTLRPT ASSIGN TO 'OUTLRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OUTLRPT-FS.
+
+           SELECT DUPRPT ASSIGN TO 'DUPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DUPRPT-FS.
+
+           SELECT WHATIFRPT ASSIGN TO 'WHATIFRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WHATIFRPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PZLINPUT.
+       01  PZL-REC            PIC X(192).
+
+      *> One line: RED,GREEN,BLUE - e.g. 012,013,014.
+       FD  CUBESLIM.
+       01  CUBESLIM-REC       PIC X(32).
+
+       FD  MINCRPT.
+       01  MINCRPT-REC        PIC X(80).
+
+       FD  RECONRPT.
+       01  RECONRPT-REC       PIC X(80).
+
+       FD  OUTLRPT.
+       01  OUTLRPT-REC        PIC X(80).
+
+       FD  DUPRPT.
+       01  DUPRPT-REC         PIC X(80).
+
+       FD  WHATIFRPT.
+       01  WHATIFRPT-REC      PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           COPY PZLIWS.
+           05 CUBESLIM-FS     PIC XX.
+           05 MINCRPT-FS      PIC XX.
+           05 RECONRPT-FS     PIC XX.
+           05 OUTLRPT-FS      PIC XX.
+           05 OUTLR-CNT       PIC 9(6).
+           05 OUTLR-LIM       PIC 9(6).
+           05 OUTLR-CLR       PIC X(5).
+           05 DUPRPT-FS       PIC XX.
+           05 DUPR-CNT        PIC 9(6).
+           05 DUPE-REVEAL-NO  PIC 99.
+           05 DUPE-CLR        PIC X(5).
+           05 WHATIFRPT-FS    PIC XX.
+           05 WHATIF-SW       PIC X   VALUE 'N'.
+              88 WHATIF-MODE          VALUE 'Y'.
+           05 WI-RESPONSE     PIC X(6).
+           05 WI-GAME-SUM     PIC S9(4) COMP.
+           05 WI-GAME-SUM-ED  PIC Z,ZZ9.
+           COPY ANSHWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           05 GAME            PIC X(8).
+           05 SUBSETS         PIC X(192).
+           05 GAME-TEXT       PIC X(4).
+           05 GAME-ID         PIC 999.
+           05 CUBES-LIM.
+              10 RED          PIC 999 VALUE 12.
+              10 GREEN        PIC 999 VALUE 13.
+              10 BLUE         PIC 999 VALUE 14.
+           05 CUBES-MIN.
+              10 RED          PIC 999.
+              10 GREEN        PIC 999.
+              10 BLUE         PIC 999.
+      *> Operator-entered trial limits for WHATIF-LOOP - kept separate
+      *> from CUBES-LIM so a what-if re-run never disturbs the limits
+      *> the official GAME-SUM above was computed under.
+           05 WI-CUBES-LIM.
+              10 RED          PIC 999.
+              10 GREEN        PIC 999.
+              10 BLUE         PIC 999.
+           05 SUBSETS-LEN     PIC S9(4) COMP.
+           05 SUBSETS-PTR     PIC S9(4) COMP.
+           05 PTR-REVEAL      PIC S9(4) COMP.
+           05 RVL-CNT         PIC S9(4) COMP.
+           05 RVX             PIC S9(4) COMP.
+           COPY CNTRWS.
+           05 GAME-SUM        PIC S9(4) COMP.
+           05 POWER-SUM       PIC S9(9) COMP.
+           05 GAME-SUM-ED     PIC Z,ZZ9.
+           05 POWER-SUM-ED    PIC ZZZ,ZZZ,ZZ9.
+           05 GAME-POWER      PIC 9(9).
+           05 SUBSETS-TBL OCCURS 0 TO 500 DEPENDING ON SUBSETS-LEN.
+              10 NUM          PIC 999.
+              10 CUBE-CLR        PIC X(5).
+              10 REVEAL-NO    PIC 99.
+
+      *> Each game's reveals, split apart on their semicolon before
+      *> the comma-separated cube counts within a reveal are unpacked
+      *> below - lets SUBSETS-TBL tag every cube-count entry with
+      *> which reveal it came from (see CHECK-GAME-DUPES).
+       01  REVEAL-TBL.
+           05 REVEAL-TXT      PIC X(60) OCCURS 50 TIMES.
+
+       01  SWITCHES.
+           COPY PZLISW.
+           05 GAME-FLAG       PIC X   VALUE 'N'.
+              88 GAME-IMPOSSIBLE      VALUE 'Y'.
+           05 WI-FLAG         PIC X   VALUE 'N'.
+              88 WI-GAME-IMPOSSIBLE    VALUE 'Y'.
+           05 WHATIF-DONE-SW  PIC X   VALUE 'N'.
+              88 WHATIF-DONE          VALUE 'Y'.
+      *> Set the first time WHATIF-RERUN actually re-opens and
+      *> re-closes PZLINPUT, so MAIN SECTION's own CLOSE PZLINPUT
+      *> knows the file is already closed and does not close it twice.
+           05 WHATIF-RAN-SW   PIC X   VALUE 'N'.
+              88 WHATIF-RAN           VALUE 'Y'.
+      *> CHECK-GAME-DUPES only makes sense the first time a game is
+      *> parsed - WHATIF-LOOP re-parses the same games through
+      *> PARSE-GAME under trial cube limits, and PASS-FLAG keeps that
+      *> re-parse from re-logging (and double-counting) the same
+      *> duplicate-entry warnings DUPRPT.txt already got on the
+      *> official pass.
+           05 PASS-FLAG       PIC X   VALUE 'O'.
+              88 OFFICIAL-PASS        VALUE 'O'.
+              88 WHATIF-PASS          VALUE 'W'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE WORKSPACE SWITCHES
+
+           MOVE 'DAY02' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           MOVE 12 TO RED OF CUBES-LIM
+           MOVE 13 TO GREEN OF CUBES-LIM
+           MOVE 14 TO BLUE OF CUBES-LIM
+           PERFORM READ-CUBES-LIM
+
+           MOVE 'input.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'input.txt' TO PZLINPUT-DSN
+           END-IF
+
+           MOVE 'DAY02CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
+           OPEN INPUT PZLINPUT
+           OPEN OUTPUT MINCRPT
+           OPEN OUTPUT RECONRPT
+           OPEN OUTPUT OUTLRPT
+           OPEN OUTPUT DUPRPT
+           OPEN OUTPUT WHATIFRPT
+           PERFORM OPEN-ANSHIST
+
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF
+             ADD 1 TO CTL-ACTUAL
+             PERFORM PARSE-GAME
+             PERFORM CHECK-GAME-LIMIT
+             PERFORM CHECK-GAME-MIN
+             PERFORM WRITE-MIN-CUBES
+             PERFORM CHECK-GAME-OUTLIER
+             PERFORM WRITE-RECONCILIATION
+             PERFORM READ-PZLINPUT
+           END-PERFORM
+
+           PERFORM VALIDATE-CTLCNT
+
+           MOVE GAME-SUM TO GAME-SUM-ED
+           DISPLAY GAME-SUM-ED
+           MOVE POWER-SUM TO POWER-SUM-ED
+           DISPLAY POWER-SUM-ED
+           IF OUTLR-CNT > 0
+             DISPLAY OUTLR-CNT ' outlier game(s), see OUTLRPT.txt'
+           END-IF
+           IF DUPR-CNT > 0
+             DISPLAY DUPR-CNT ' duplicate entry warning(s), see '
+                     'DUPRPT.txt'
+           END-IF
+
+      *> Gated behind DAY02_WHATIF so an unattended batch/regression
+      *> run (which never sets it) never blocks waiting on console
+      *> input - an operator who wants to explore alternate cube
+      *> limits sets it and re-runs DAY02 standalone.
+           ACCEPT WHATIF-SW FROM ENVIRONMENT 'DAY02_WHATIF'
+           IF WHATIF-MODE
+             PERFORM WHATIF-LOOP
+           END-IF
+
+           MOVE 'DAY02' TO ANSHIST-PGM
+           MOVE 'GAME-SUM' TO ANSHIST-LABEL
+           MOVE GAME-SUM TO ANSHIST-VALUE
+           PERFORM WRITE-ANSHIST
+           MOVE 'POWER-SUM' TO ANSHIST-LABEL
+           MOVE POWER-SUM TO ANSHIST-VALUE
+           PERFORM WRITE-ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY02' TO RES-PGM
+           MOVE 'GAME-SUM' TO RES-LABEL
+           MOVE GAME-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           MOVE 'POWER-SUM' TO RES-LABEL
+           MOVE POWER-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           IF NOT WHATIF-RAN
+             CLOSE PZLINPUT
+           END-IF
+
+           MOVE 'DAY02' TO ARCH-PGM
+           MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+           PERFORM ARCHIVE-PZLINPUT
+
+           CLOSE MINCRPT
+           CLOSE RECONRPT
+           CLOSE OUTLRPT
+           CLOSE DUPRPT
+           CLOSE WHATIFRPT
+           CLOSE ANSHIST
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
+
+           GOBACK
+           .
+
+       READ-CUBES-LIM SECTION.
+      *> Pick up the red/green/blue cube limits from the reference
+      *> file if one is present; otherwise keep the 12/13/14 default
+      *> already moved into CUBES-LIM.
+           OPEN INPUT CUBESLIM
+           IF CUBESLIM-FS = '00'
+             READ CUBESLIM INTO CUBESLIM-REC
+             IF CUBESLIM-FS = '00'
+               UNSTRING CUBESLIM-REC DELIMITED BY ','
+                   INTO RED OF CUBES-LIM
+                        GREEN OF CUBES-LIM
+                        BLUE OF CUBES-LIM
+             END-IF
+             CLOSE CUBESLIM
+           END-IF
+           .
+
+       READ-PZLINPUT SECTION.
+           READ PZLINPUT INTO PZL-REC
+           COPY PZLFSCHK.
+           .
+
+       PARSE-GAME SECTION.
+           UNSTRING PZL-REC DELIMITED BY ': ' INTO GAME SUBSETS
+           UNSTRING GAME DELIMITED BY SPACE INTO GAME-TEXT GAME-ID
+
+           *> Split the reveals apart on ';' first, while it is still
+           *> intact, so each one's cube counts can be tagged with
+           *> the reveal they belong to below.
+           MOVE 1 TO PTR-REVEAL RVL-CNT
+           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > 50
+             MOVE SPACES TO REVEAL-TXT(RVL-CNT)
+             UNSTRING SUBSETS DELIMITED BY ';'
+                 INTO REVEAL-TXT(RVL-CNT)
+                 WITH POINTER PTR-REVEAL
+             END-UNSTRING
+             IF REVEAL-TXT(RVL-CNT) = SPACES
+               EXIT PERFORM
+             END-IF
+             ADD 1 TO RVL-CNT
+           END-PERFORM
+           COMPUTE RVL-CNT = RVL-CNT - 1
+
+           *> Blank out the full table, not just the prior game's
+           *> extent, so an unused row reads back as SPACES on the
+           *> very first game of a run (the table starts out with
+           *> whatever was in storage, not SPACES).
+           MOVE 500 TO SUBSETS-LEN
+           PERFORM VARYING CNT FROM 1 BY 1
+                     UNTIL CNT > SUBSETS-LEN
+             MOVE ZEROES TO NUM(CNT) REVEAL-NO(CNT)
+             MOVE SPACES TO CUBE-CLR(CNT)
+           END-PERFORM
+
+           MOVE 1 TO SUBSETS-LEN
+           PERFORM VARYING RVX FROM 1 BY 1 UNTIL RVX > RVL-CNT
+             *> Strip the leading space left over from the ';' that
+             *> preceded this reveal (except the first) - UNSTRING
+             *> DELIMITED BY ALL SPACE below treats a leading space
+             *> as delimiting an empty first field, not as nothing.
+             MOVE FUNCTION TRIM(REVEAL-TXT(RVX)) TO REVEAL-TXT(RVX)
+             INSPECT REVEAL-TXT(RVX) REPLACING ALL ',' BY SPACE
+             MOVE 1 TO SUBSETS-PTR
+             PERFORM VARYING CNT FROM 1 BY 1
+                       UNTIL CNT GREATER THAN 500
+
+               UNSTRING REVEAL-TXT(RVX) DELIMITED BY ALL SPACE
+                   INTO NUM(SUBSETS-LEN) CUBE-CLR(SUBSETS-LEN)
+                   WITH POINTER SUBSETS-PTR
+               END-UNSTRING
+               IF CUBE-CLR(SUBSETS-LEN) = SPACES
+                 EXIT PERFORM
+               END-IF
+
+               MOVE RVX TO REVEAL-NO(SUBSETS-LEN)
+               ADD 1 TO SUBSETS-LEN
+             END-PERFORM
+           END-PERFORM
+
+      *> SUBSETS-TBL is fixed at 500 rows (OCCURS 0 TO 500); warn well
+      *> before a game's cube-count list could overrun it.
+           IF SUBSETS-LEN > 450
+             DISPLAY 'WARNING: GAME ' GAME-ID ' HAS ' SUBSETS-LEN
+                     ' SUBSETS, APPROACHING THE 500-ROW LIMIT'
+           END-IF
+
+           IF OFFICIAL-PASS
+             PERFORM CHECK-GAME-DUPES
+           END-IF
+           .
+
+      *> The same color listed twice within one reveal (as opposed to
+      *> across different reveals of the same game, which is normal)
+      *> is more likely a data-entry error in the input than a valid
+      *> draw - flag it the same way CHECK-GAME-OUTLIER flags an
+      *> implausible cube count.
+       CHECK-GAME-DUPES SECTION.
+           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > SUBSETS-LEN
+             IF REVEAL-NO(CNT) > 0
+               PERFORM VARYING CN2 FROM 1 BY 1 UNTIL CN2 >= CNT
+                 IF REVEAL-NO(CN2) = REVEAL-NO(CNT)
+                    AND CUBE-CLR(CN2) = CUBE-CLR(CNT)
+                   MOVE REVEAL-NO(CNT) TO DUPE-REVEAL-NO
+                   MOVE CUBE-CLR(CNT) TO DUPE-CLR
+                   PERFORM WRITE-DUPE
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-PERFORM
+           .
+
+       WRITE-DUPE SECTION.
+           ADD 1 TO DUPR-CNT
+           MOVE SPACES TO DUPRPT-REC
+           STRING 'GAME ' GAME-ID ' REVEAL ' DUPE-REVEAL-NO
+                  ' DUPLICATE COLOR ' FUNCTION TRIM(DUPE-CLR)
+                  INTO DUPRPT-REC
+           WRITE DUPRPT-REC
+           .
+
+       CHECK-GAME-LIMIT SECTION.
+           MOVE 'N' TO GAME-FLAG
+           MOVE 1 TO CNT
+
+           PERFORM VARYING CNT FROM 1 BY 1
+                     UNTIL CNT > SUBSETS-LEN
+                        OR GAME-IMPOSSIBLE
+             EVALUATE FUNCTION TRIM(CUBE-CLR(CNT))
+               WHEN 'red'
+                 IF NUM(CNT) > RED OF CUBES-LIM
+                   SET GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+               WHEN 'green'
+                 IF NUM(CNT) > GREEN OF CUBES-LIM
+                   SET GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+               WHEN 'blue'
+                 IF NUM(CNT) > BLUE OF CUBES-LIM
+                   SET GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+             END-EVALUATE
+           END-PERFORM
+
+           IF NOT GAME-IMPOSSIBLE
+             ADD GAME-ID TO GAME-SUM
+           END-IF
+           .
+
+      *> What-if counterpart to CHECK-GAME-LIMIT - same per-reveal scan
+      *> of SUBSETS-TBL, but against the operator-entered WI-CUBES-LIM
+      *> and accumulating into WI-GAME-SUM, so a trial re-run never
+      *> disturbs the official GAME-SUM already logged to ANSHIST.txt
+      *> and RESRPT.txt above.
+       CHECK-GAME-LIMIT-WI SECTION.
+           MOVE 'N' TO WI-FLAG
+
+           PERFORM VARYING CNT FROM 1 BY 1
+                     UNTIL CNT > SUBSETS-LEN
+                        OR WI-GAME-IMPOSSIBLE
+             EVALUATE FUNCTION TRIM(CUBE-CLR(CNT))
+               WHEN 'red'
+                 IF NUM(CNT) > RED OF WI-CUBES-LIM
+                   SET WI-GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+               WHEN 'green'
+                 IF NUM(CNT) > GREEN OF WI-CUBES-LIM
+                   SET WI-GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+               WHEN 'blue'
+                 IF NUM(CNT) > BLUE OF WI-CUBES-LIM
+                   SET WI-GAME-IMPOSSIBLE TO TRUE
+                 END-IF
+             END-EVALUATE
+           END-PERFORM
+
+           IF NOT WI-GAME-IMPOSSIBLE
+             ADD GAME-ID TO WI-GAME-SUM
+           END-IF
+           .
+
+      *> Prompts the operator for trial red/green/blue limits and
+      *> shows what GAME-SUM would have been under them, looping until
+      *> a blank response at the first prompt ends the session. Starts
+      *> from whatever limits CUBES-LIM was actually run under (the
+      *> 12/13/14 default or CUBESLIM.txt's override), so the first
+      *> trial is a one-field tweak rather than re-entering all three.
+       WHATIF-LOOP SECTION.
+           MOVE 'N' TO WHATIF-DONE-SW
+           MOVE CUBES-LIM TO WI-CUBES-LIM
+
+           DISPLAY ' '
+           DISPLAY 'DAY02 WHAT-IF MODE - TRY ALTERNATE CUBE LIMITS'
+           DISPLAY 'AGAINST ' PZLINPUT-DSN
+
+           PERFORM UNTIL WHATIF-DONE
+             DISPLAY ' '
+             DISPLAY 'RED LIMIT (BLANK TO EXIT, CURRENT '
+                     RED OF WI-CUBES-LIM '): ' WITH NO ADVANCING
+             MOVE SPACES TO WI-RESPONSE
+             ACCEPT WI-RESPONSE
+             IF WI-RESPONSE = SPACES
+               SET WHATIF-DONE TO TRUE
+             ELSE
+               MOVE FUNCTION NUMVAL(WI-RESPONSE) TO RED OF WI-CUBES-LIM
+
+               DISPLAY 'GREEN LIMIT (BLANK TO KEEP '
+                       GREEN OF WI-CUBES-LIM '): ' WITH NO ADVANCING
+               MOVE SPACES TO WI-RESPONSE
+               ACCEPT WI-RESPONSE
+               IF WI-RESPONSE NOT = SPACES
+                 MOVE FUNCTION NUMVAL(WI-RESPONSE)
+                   TO GREEN OF WI-CUBES-LIM
+               END-IF
+
+               DISPLAY 'BLUE LIMIT (BLANK TO KEEP '
+                       BLUE OF WI-CUBES-LIM '): ' WITH NO ADVANCING
+               MOVE SPACES TO WI-RESPONSE
+               ACCEPT WI-RESPONSE
+               IF WI-RESPONSE NOT = SPACES
+                 MOVE FUNCTION NUMVAL(WI-RESPONSE)
+                   TO BLUE OF WI-CUBES-LIM
+               END-IF
+
+               PERFORM WHATIF-RERUN
+
+               MOVE WI-GAME-SUM TO WI-GAME-SUM-ED
+               DISPLAY 'WHAT-IF RED=' RED OF WI-CUBES-LIM
+                       ' GREEN=' GREEN OF WI-CUBES-LIM
+                       ' BLUE=' BLUE OF WI-CUBES-LIM
+                       ' GAME-SUM=' WI-GAME-SUM-ED
+             END-IF
+           END-PERFORM
+           .
+
+      *> Re-reads PZLINPUT from the top under WI-CUBES-LIM, reusing
+      *> PARSE-GAME unchanged (WHATIF-PASS keeps it from re-logging
+      *> duplicate-entry warnings already caught on the official pass)
+      *> and CHECK-GAME-LIMIT-WI in place of CHECK-GAME-LIMIT so the
+      *> trial result never touches GAME-SUM itself.
+       WHATIF-RERUN SECTION.
+           SET WHATIF-PASS TO TRUE
+           SET WHATIF-RAN TO TRUE
+           MOVE 0 TO WI-GAME-SUM
+
+           CLOSE PZLINPUT
+           OPEN INPUT PZLINPUT
+           MOVE 'C' TO PZLINPUT-FLAG
+
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF
+             PERFORM PARSE-GAME
+             PERFORM CHECK-GAME-LIMIT-WI
+             PERFORM READ-PZLINPUT
+           END-PERFORM
+
+           CLOSE PZLINPUT
+           SET OFFICIAL-PASS TO TRUE
+
+           MOVE WI-GAME-SUM TO WI-GAME-SUM-ED
+           MOVE SPACES TO WHATIFRPT-REC
+           STRING 'WHAT-IF RED=' RED OF WI-CUBES-LIM
+                  ' GREEN=' GREEN OF WI-CUBES-LIM
+                  ' BLUE=' BLUE OF WI-CUBES-LIM
+                  ' GAME-SUM=' WI-GAME-SUM-ED
+                  INTO WHATIFRPT-REC
+           WRITE WHATIFRPT-REC
+           .
+
+       CHECK-GAME-MIN SECTION.
+           MOVE ZEROES TO CUBES-MIN
+
+           PERFORM VARYING CNT FROM 1 BY 1
+                     UNTIL CNT > SUBSETS-LEN
+             EVALUATE FUNCTION TRIM(CUBE-CLR(CNT))
+               WHEN 'red'
+                 IF NUM(CNT) > RED OF CUBES-MIN
+                   MOVE NUM(CNT) TO RED OF CUBES-MIN
+                 END-IF
+               WHEN 'green'
+                 IF NUM(CNT) > GREEN OF CUBES-MIN
+                   MOVE NUM(CNT) TO GREEN OF CUBES-MIN
+                 END-IF
+               WHEN 'blue'
+                 IF NUM(CNT) > BLUE OF CUBES-MIN
+                   MOVE NUM(CNT) TO BLUE OF CUBES-MIN
+                 END-IF
+             END-EVALUATE
+           END-PERFORM
+
+           COMPUTE GAME-POWER = RED OF CUBES-MIN *
+                                GREEN OF CUBES-MIN *
+                                BLUE OF CUBES-MIN
+
+           ADD GAME-POWER TO POWER-SUM
+           .
+
+       WRITE-MIN-CUBES SECTION.
+           MOVE SPACES TO MINCRPT-REC
+           STRING 'GAME ' GAME-ID
+                  ' MIN-RED=' RED OF CUBES-MIN
+                  ' MIN-GREEN=' GREEN OF CUBES-MIN
+                  ' MIN-BLUE=' BLUE OF CUBES-MIN
+                  ' POWER=' GAME-POWER
+                  INTO MINCRPT-REC
+           WRITE MINCRPT-REC
+           .
+
+       WRITE-RECONCILIATION SECTION.
+      *> One line per game cross-checking both answers against the
+      *> same parse: whether it counted toward GAME-SUM (possible
+      *> under the CUBES-LIM limits) and its POWER-SUM contribution.
+           MOVE SPACES TO RECONRPT-REC
+           IF GAME-IMPOSSIBLE
+             STRING 'GAME ' GAME-ID ' POSSIBLE=N'
+                    ' POWER-CONTRIBUTION=' GAME-POWER
+                    INTO RECONRPT-REC
+           ELSE
+             STRING 'GAME ' GAME-ID ' POSSIBLE=Y'
+                    ' POWER-CONTRIBUTION=' GAME-POWER
+                    INTO RECONRPT-REC
+           END-IF
+           WRITE RECONRPT-REC
+           .
+
+      *> Flags a game as an outlier, not merely impossible, when its
+      *> minimum required cubes for some color run more than double
+      *> the configured CUBES-LIM - a gap that large is more likely a
+      *> data-entry error in the input than an ordinary hard game, and
+      *> is worth an operator's separate attention from the routine
+      *> GAME-IMPOSSIBLE games already cross-checked in RECONRPT.txt.
+       CHECK-GAME-OUTLIER SECTION.
+           COMPUTE OUTLR-LIM = RED OF CUBES-LIM * 2
+           IF RED OF CUBES-MIN > OUTLR-LIM
+             MOVE 'red' TO OUTLR-CLR
+             PERFORM WRITE-OUTLIER
+           END-IF
+
+           COMPUTE OUTLR-LIM = GREEN OF CUBES-LIM * 2
+           IF GREEN OF CUBES-MIN > OUTLR-LIM
+             MOVE 'green' TO OUTLR-CLR
+             PERFORM WRITE-OUTLIER
+           END-IF
+
+           COMPUTE OUTLR-LIM = BLUE OF CUBES-LIM * 2
+           IF BLUE OF CUBES-MIN > OUTLR-LIM
+             MOVE 'blue' TO OUTLR-CLR
+             PERFORM WRITE-OUTLIER
+           END-IF
+           .
+
+       WRITE-OUTLIER SECTION.
+           ADD 1 TO OUTLR-CNT
+           MOVE SPACES TO OUTLRPT-REC
+           STRING 'GAME ' GAME-ID ' OUTLIER ON '
+                  FUNCTION TRIM(OUTLR-CLR) ' - MIN-RED='
+                  RED OF CUBES-MIN ' MIN-GREEN=' GREEN OF CUBES-MIN
+                  ' MIN-BLUE=' BLUE OF CUBES-MIN ' LIMIT=' OUTLR-LIM
+                  INTO OUTLRPT-REC
+           WRITE OUTLRPT-REC
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
