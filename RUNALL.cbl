@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNALL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEPRPT ASSIGN TO 'STEPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STEPRPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEPRPT.
+       01  STEPRPT-REC        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 ENV-NAME        PIC X(20).
+           05 ENV-VALUE       PIC X(80).
+           05 STEPRPT-FS      PIC XX.
+           05 STEP-PGM        PIC X(8).
+           05 STEP-RC         PIC S9(4).
+           05 STEP-START-TS.
+              10 STEP-START-HH    PIC 99.
+              10 STEP-START-MM    PIC 99.
+              10 STEP-START-SS    PIC 99.
+              10 STEP-START-HS    PIC 99.
+           05 STEP-END-TS.
+              10 STEP-END-HH      PIC 99.
+              10 STEP-END-MM      PIC 99.
+              10 STEP-END-SS      PIC 99.
+              10 STEP-END-HS      PIC 99.
+           05 STEP-START-HUND     PIC 9(8) COMP.
+           05 STEP-END-HUND       PIC 9(8) COMP.
+           05 STEP-ELAPSED-HUND   PIC 9(8) COMP.
+           05 STEP-ELAPSED-SEC    PIC 9(6).
+
+       01  SWITCHES.
+           05 BATCH-ABORT-FLAG    PIC X   VALUE 'N'.
+              88 BATCH-ABORTED            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *> Runs every puzzle program as one job, in order, instead of
+      *> nine separate manual invocations. Each step points PZLINPUT
+      *> (and, for DAY01, the part-1/part-2 mode) at the right dataset
+      *> via the same environment-variable override each program
+      *> already honors standalone, so this adds no new knobs to the
+      *> individual programs - it just sets them for each step. Each
+      *> step's program name, start time, end time, elapsed time and
+      *> return code are logged to STEPRPT.txt (see START-STEP/
+      *> END-STEP below); this is separate from AUDTLOG.txt, which
+      *> each called program writes to on its own behalf.
+      *>
+      *> A fatal error in any step (RETURN-CODE 16 - see PZLFSCHK.cpy/
+      *> CTLCHK.cpy) sets BATCH-ABORTED once END-STEP logs it, and
+      *> every remaining step is skipped rather than run against
+      *> whatever state the prior step's I/O or control-total failure
+      *> left behind; STEPRPT.txt's last line plus the DISPLAY from
+      *> END-STEP tell the operator which step broke the run.
+       MAIN SECTION.
+           OPEN OUTPUT STEPRPT
+
+           MOVE 'DAY1PZL1' TO STEP-PGM
+           PERFORM SET-DAY1PZL1-ENV
+           PERFORM START-STEP
+           CALL 'DAY1PZL1'
+           END-CALL
+           PERFORM END-STEP
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY1PZL2' TO STEP-PGM
+             PERFORM SET-DAY1PZL2-ENV
+             PERFORM START-STEP
+             CALL 'DAY1PZL2'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY2PZL1' TO STEP-PGM
+             PERFORM SET-DAY2PZL1-ENV
+             PERFORM START-STEP
+             CALL 'DAY2PZL1'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY2PZL2' TO STEP-PGM
+             PERFORM SET-DAY2PZL2-ENV
+             PERFORM START-STEP
+             CALL 'DAY2PZL2'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY01' TO STEP-PGM
+             PERFORM SET-DAY01-ENV
+             MOVE '1' TO ENV-VALUE
+             PERFORM SET-DAY01-MODE
+             PERFORM START-STEP
+             CALL 'DAY01'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY01' TO STEP-PGM
+             MOVE '2' TO ENV-VALUE
+             PERFORM SET-DAY01-MODE
+             PERFORM START-STEP
+             CALL 'DAY01'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY02' TO STEP-PGM
+             PERFORM SET-DAY02-ENV
+             PERFORM START-STEP
+             CALL 'DAY02'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY03P1' TO STEP-PGM
+             PERFORM SET-DAY03P1-ENV
+             PERFORM START-STEP
+             CALL 'DAY03P1'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF NOT BATCH-ABORTED
+             MOVE 'DAY04' TO STEP-PGM
+             PERFORM SET-DAY04-ENV
+             PERFORM START-STEP
+             CALL 'DAY04'
+             END-CALL
+             PERFORM END-STEP
+           END-IF
+
+           IF BATCH-ABORTED
+             DISPLAY 'RUNALL STOPPED EARLY - SEE STEPRPT.TXT FOR THE '
+                     'STEP THAT FAILED'
+           END-IF
+
+           CLOSE STEPRPT
+
+           GOBACK
+           .
+
+       START-STEP SECTION.
+           ACCEPT STEP-START-TS FROM TIME
+           .
+
+      *> RETURN-CODE is the GnuCOBOL special register most recently set
+      *> by the called program before its GOBACK, so it is read here
+      *> right after the CALL returns, the same way AUDTWR.cpy's
+      *> callers move it into AUDT-RC. Elapsed time is kept in
+      *> hundredths of a second (TIME's own unit) until the final
+      *> divide into whole seconds for the report line, to avoid
+      *> accumulating rounding error across the subtraction. A step
+      *> returning RC 16 (PZLFSCHK.cpy/CTLCHK.cpy's fatal-error code)
+      *> sets BATCH-ABORTED so MAIN SECTION skips every step after it.
+       END-STEP SECTION.
+           ACCEPT STEP-END-TS FROM TIME
+           MOVE RETURN-CODE TO STEP-RC
+           COMPUTE STEP-START-HUND =
+               STEP-START-HH * 360000 + STEP-START-MM * 6000
+             + STEP-START-SS * 100 + STEP-START-HS
+           COMPUTE STEP-END-HUND =
+               STEP-END-HH * 360000 + STEP-END-MM * 6000
+             + STEP-END-SS * 100 + STEP-END-HS
+           COMPUTE STEP-ELAPSED-HUND = STEP-END-HUND - STEP-START-HUND
+           COMPUTE STEP-ELAPSED-SEC = STEP-ELAPSED-HUND / 100
+           PERFORM WRITE-STEPRPT
+           IF STEP-RC = 16
+             SET BATCH-ABORTED TO TRUE
+           END-IF
+           .
+
+       WRITE-STEPRPT SECTION.
+           MOVE SPACES TO STEPRPT-REC
+           STRING STEP-PGM ' START=' STEP-START-TS
+                  ' END=' STEP-END-TS
+                  ' ELAPSED-SEC=' STEP-ELAPSED-SEC
+                  ' RC=' STEP-RC
+                  INTO STEPRPT-REC
+           WRITE STEPRPT-REC
+           .
+
+       SET-DAY1PZL1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/PZLINPUT.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY1PZL2-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/PZLINPUT.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY2PZL1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/PZLINPUT2.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY2PZL2-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2021/PZLINPUT2.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY01-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day01/input.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY01-MODE SECTION.
+           MOVE 'DAY01_MODE' TO ENV-NAME
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY02-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day02/input.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY03P1-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day03/input.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
+
+       SET-DAY04-ENV SECTION.
+           MOVE 'PZLINPUT_DSN' TO ENV-NAME
+           MOVE '2023/day04/input.txt' TO ENV-VALUE
+           DISPLAY ENV-NAME UPON ENVIRONMENT-NAME
+           DISPLAY ENV-VALUE UPON ENVIRONMENT-VALUE
+           .
