@@ -0,0 +1,7 @@
+      *> Shared FILE-CONTROL entry for a table-builder's checkpoint
+      *> file (see CHKPFD.cpy/CHKPWS.cpy/CHKPRD.cpy/CHKPWR.cpy). The
+      *> caller moves its own dataset name into CHKP-DSN before the
+      *> first OPEN so each program keeps a separate checkpoint file.
+           SELECT CHKPNT ASSIGN TO DYNAMIC CHKP-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHKPNT-FS.
