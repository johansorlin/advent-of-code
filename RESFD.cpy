@@ -0,0 +1,3 @@
+      *> Shared FD for the dated run-results report. See RESSEL.cpy.
+       FD  RESRPT.
+       01  RESRPT-REC         PIC X(80).
