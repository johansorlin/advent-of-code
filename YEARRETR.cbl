@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEARRETR.
+
+      *> End-of-year retrospective: scans ANSHIST.txt once, the same
+      *> way STARLOG.cbl does, but reports on a single requested year
+      *> instead of every year on record - how many of that year's
+      *> stars are earned, the first and last date a star was earned
+      *> that year, and one line per puzzle showing its earned status
+      *> and final answer. Defaults to the current year (FUNCTION
+      *> CURRENT-DATE's first 4 digits) when YEARRETR-YEAR is not set.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEARRPT ASSIGN TO 'YEARRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS YEARRPT-FS.
+
+           COPY ANSHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEARRPT.
+       01  YEARRPT-REC        PIC X(80).
+
+       COPY ANSHFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 YEARRPT-FS      PIC XX.
+           COPY ANSHWS.
+           COPY STARDEF.
+           05 TARGET-YEAR     PIC 9(4).
+           05 TARGET-YEAR-X   PIC X(4).
+           05 YEAR-TOTAL      PIC 9(4).
+           05 YEAR-EARNED     PIC 9(4).
+           05 YEAR-PCT        PIC ZZ9.
+           05 FIRST-DATE      PIC 9(8)  VALUE 0.
+           05 LAST-DATE       PIC 9(8)  VALUE 0.
+           05 STAR-MARK       PIC X(1).
+           05 TODAY-DATE      PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE YEARRPT-FS ANSHIST-FS STX
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           MOVE TODAY-DATE(1:4) TO TARGET-YEAR
+
+           ACCEPT TARGET-YEAR-X FROM ENVIRONMENT 'YEARRETR_YEAR'
+           IF TARGET-YEAR-X NOT = SPACES
+             MOVE TARGET-YEAR-X TO TARGET-YEAR
+           END-IF
+
+           OPEN OUTPUT YEARRPT
+
+           OPEN INPUT ANSHIST
+           IF ANSHIST-FS = '00'
+             PERFORM READ-ANSHIST-REC
+             PERFORM UNTIL ANSHIST-EOF
+               PERFORM APPLY-ANSHIST-REC
+               PERFORM READ-ANSHIST-REC
+             END-PERFORM
+             CLOSE ANSHIST
+           ELSE
+             DISPLAY 'YEARRETR: NO ANSHIST.TXT YET - NOTHING TO '
+                     'REPORT ON'
+           END-IF
+
+           PERFORM WRITE-YEAR-RETROSPECTIVE
+
+           CLOSE YEARRPT
+
+           DISPLAY YEAR-EARNED ' OF ' YEAR-TOTAL ' STAR(S) EARNED IN '
+                   TARGET-YEAR ', SEE YEARRPT.TXT'
+
+           GOBACK
+           .
+
+       WRITE-YEAR-RETROSPECTIVE SECTION.
+           MOVE SPACES TO YEARRPT-REC
+           STRING 'ADVENT OF CODE ' TARGET-YEAR ' - YEAR IN REVIEW'
+                  INTO YEARRPT-REC
+           WRITE YEARRPT-REC
+
+           MOVE 0 TO YEAR-TOTAL YEAR-EARNED
+           MOVE 0 TO FIRST-DATE LAST-DATE
+
+           PERFORM VARYING SDX FROM 1 BY 1 UNTIL SDX > STAR-CNT
+             IF SD-YEAR(SDX) = TARGET-YEAR
+               SET SSX TO SDX
+               ADD 1 TO YEAR-TOTAL
+               MOVE '*' TO STAR-MARK
+               IF SS-EARNED(SSX)
+                 ADD 1 TO YEAR-EARNED
+                 PERFORM TRACK-EARNED-DATES
+               ELSE
+                 MOVE SPACE TO STAR-MARK
+               END-IF
+
+               MOVE SPACES TO YEARRPT-REC
+               STRING 'DAY ' SD-DAY(SDX) ' PART ' SD-PART(SDX)
+                      ' [' STAR-MARK '] ' SD-PGM(SDX) ' '
+                      SD-LABEL(SDX) ' EARNED=' SS-DATE(SSX)
+                      ' VALUE=' SS-VALUE(SSX)
+                      INTO YEARRPT-REC
+               WRITE YEARRPT-REC
+             END-IF
+           END-PERFORM
+
+           IF YEAR-TOTAL = 0
+             MOVE SPACES TO YEARRPT-REC
+             STRING 'NO PUZZLES ON RECORD FOR ' TARGET-YEAR
+                    INTO YEARRPT-REC
+             WRITE YEARRPT-REC
+           ELSE
+             COMPUTE YEAR-PCT ROUNDED = YEAR-EARNED * 100 / YEAR-TOTAL
+             MOVE SPACES TO YEARRPT-REC
+             STRING TARGET-YEAR ' SUMMARY: ' YEAR-EARNED ' OF '
+                    YEAR-TOTAL ' STAR(S), ' YEAR-PCT ' PCT'
+                    INTO YEARRPT-REC
+             WRITE YEARRPT-REC
+
+             IF YEAR-EARNED > 0
+               MOVE SPACES TO YEARRPT-REC
+               STRING 'FIRST STAR EARNED ' FIRST-DATE
+                      ', LAST STAR EARNED ' LAST-DATE
+                      INTO YEARRPT-REC
+               WRITE YEARRPT-REC
+             END-IF
+           END-IF
+           .
+
+      *> FIRST-DATE/LAST-DATE track the earliest and latest SS-DATE
+      *> seen among this year's earned stars - not the order the star
+      *> table happens to be built in, since a later day can in theory
+      *> be solved before an earlier one.
+       TRACK-EARNED-DATES SECTION.
+           IF FIRST-DATE = 0 OR SS-DATE(SSX) < FIRST-DATE
+             MOVE SS-DATE(SSX) TO FIRST-DATE
+           END-IF
+           IF SS-DATE(SSX) > LAST-DATE
+             MOVE SS-DATE(SSX) TO LAST-DATE
+           END-IF
+           .
+
+       COPY STARDRD.
