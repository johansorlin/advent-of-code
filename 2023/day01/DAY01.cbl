@@ -0,0 +1,330 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY01.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PZLINPUT-FS.
+
+           SELECT AUDRPT ASSIGN TO 'AUDRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDRPT-FS.
+
+           SELECT EXCPRPT ASSIGN TO 'EXCPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCPRPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PZLINPUT.
+       01  PZL-REC            PIC X(128).
+
+       FD  AUDRPT.
+       01  AUDRPT-REC         PIC X(80).
+
+       FD  EXCPRPT.
+       01  EXCPRPT-REC        PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           COPY DAY01WS.
+           COPY PZLIWS.
+           05 AUDRPT-FS       PIC XX.
+           05 EXCPRPT-FS      PIC XX.
+           05 EXCP-CNT        PIC 9(6).
+           05 LINE-NO         PIC 9(6).
+           05 CALIBRATION-SUM-D PIC 9(9).
+           05 CALIBRATION-SUM-ED PIC ZZZ,ZZZ,ZZ9.
+           COPY ANSHWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+
+       01  WORD-TBL-VALUES.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'zero'.
+              10 FILLER PIC X(5) VALUE 'z0ro'.
+              10 FILLER PIC 9    VALUE 4.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'one'.
+              10 FILLER PIC X(5) VALUE 'o1e'.
+              10 FILLER PIC 9    VALUE 3.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'two'.
+              10 FILLER PIC X(5) VALUE 't2o'.
+              10 FILLER PIC 9    VALUE 3.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'three'.
+              10 FILLER PIC X(5) VALUE 'th3ee'.
+              10 FILLER PIC 9    VALUE 5.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'four'.
+              10 FILLER PIC X(5) VALUE 'fo4r'.
+              10 FILLER PIC 9    VALUE 4.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'five'.
+              10 FILLER PIC X(5) VALUE 'fi5e'.
+              10 FILLER PIC 9    VALUE 4.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'six'.
+              10 FILLER PIC X(5) VALUE 's6x'.
+              10 FILLER PIC 9    VALUE 3.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'seven'.
+              10 FILLER PIC X(5) VALUE 'se7en'.
+              10 FILLER PIC 9    VALUE 5.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'eight'.
+              10 FILLER PIC X(5) VALUE 'ei8ht'.
+              10 FILLER PIC 9    VALUE 5.
+           05 FILLER.
+              10 FILLER PIC X(5) VALUE 'nine'.
+              10 FILLER PIC X(5) VALUE 'n9ne'.
+              10 FILLER PIC 9    VALUE 4.
+
+       01  WORD-TBL REDEFINES WORD-TBL-VALUES.
+           05 WORD-ENTRY OCCURS 10 TIMES INDEXED BY WIX.
+              10 WORD-TEXT  PIC X(5).
+              10 WORD-REPL  PIC X(5).
+              10 WORD-LEN   PIC 9.
+
+       01  SWITCHES.
+           COPY PZLISW.
+           05 LTR-FND-FLAG    PIC X    VALUE 'N'.
+              88 LETTER-FOUND          VALUE 'Y'.
+           05 MODE-FLAG       PIC X    VALUE '1'.
+              88 SPELLED-DIGITS        VALUE '2'.
+           05 NODGT-FLAG      PIC X    VALUE 'N'.
+              88 NO-DIGITS-FOUND       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE WORKSPACE SWITCHES
+
+           MOVE 'DAY01' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+      *> MODE-FLAG selects digits-only (part 1, the default) versus
+      *> spelled-digit (part 2) calibration scanning.
+           ACCEPT MODE-FLAG FROM ENVIRONMENT 'DAY01_MODE'
+           IF MODE-FLAG NOT = '1' AND MODE-FLAG NOT = '2'
+             MOVE '1' TO MODE-FLAG
+           END-IF
+
+           MOVE 'input.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'input.txt' TO PZLINPUT-DSN
+           END-IF
+
+           MOVE 'DAY01CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
+           OPEN INPUT PZLINPUT
+           OPEN OUTPUT AUDRPT
+           OPEN OUTPUT EXCPRPT
+           PERFORM OPEN-ANSHIST
+
+           PERFORM READ-PZLINPUT
+           MOVE PZL-REC TO REC
+           PERFORM UNTIL PZLINPUT-EOF
+             IF SPELLED-DIGITS
+               PERFORM CONVERT-LETTERS
+             END-IF
+             PERFORM GET-FIRST-AND-LAST
+             IF NO-DIGITS-FOUND
+               PERFORM WRITE-EXCEPTION
+             ELSE
+               ADD CALIBRATION-VAL TO CALIBRATION-SUM
+               PERFORM WRITE-AUDIT-LINE
+             END-IF
+             PERFORM READ-PZLINPUT
+             MOVE PZL-REC TO REC
+           END-PERFORM
+
+           MOVE LINE-NO TO CTL-ACTUAL
+           PERFORM VALIDATE-CTLCNT
+
+           MOVE CALIBRATION-SUM TO CALIBRATION-SUM-ED
+           DISPLAY CALIBRATION-SUM-ED
+           IF EXCP-CNT > 0
+             DISPLAY EXCP-CNT ' digit-less line(s), see EXCPRPT.txt'
+           END-IF
+
+           MOVE 'DAY01' TO ANSHIST-PGM
+           STRING 'MODE' MODE-FLAG '-SUM' INTO ANSHIST-LABEL
+           MOVE CALIBRATION-SUM TO ANSHIST-VALUE
+           PERFORM WRITE-ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE ANSHIST-PGM TO RES-PGM
+           MOVE ANSHIST-LABEL TO RES-LABEL
+           MOVE ANSHIST-VALUE TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           CLOSE PZLINPUT
+
+           MOVE 'DAY01' TO ARCH-PGM
+           MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+           PERFORM ARCHIVE-PZLINPUT
+
+           CLOSE AUDRPT
+           CLOSE EXCPRPT
+           CLOSE ANSHIST
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
+
+           GOBACK
+           .
+
+       READ-PZLINPUT SECTION.
+           READ PZLINPUT INTO PZL-REC
+           COPY PZLFSCHK.
+           IF NOT PZLINPUT-EOF
+             ADD 1 TO LINE-NO
+           END-IF
+           .
+
+       WRITE-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO
+                  ' NO DIGITS FOUND: ' PZL-REC
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
+       WRITE-AUDIT-LINE SECTION.
+           MOVE CALIBRATION-SUM TO CALIBRATION-SUM-D
+           MOVE SPACES TO AUDRPT-REC
+           STRING 'LINE ' LINE-NO
+                  ' FIRST=' FIRST-DIGIT
+                  ' LAST=' LAST-DIGIT
+                  ' VALUE=' CALIBRATION-VAL
+                  ' RUNNING-TOTAL=' CALIBRATION-SUM-D
+                  INTO AUDRPT-REC
+           WRITE AUDRPT-REC
+           .
+
+       GET-FIRST-AND-LAST SECTION.
+           COMPUTE LEN = FUNCTION LENGTH(FUNCTION TRIM(REC))
+           MOVE 1 TO CNT
+           MOVE SPACES TO FIRST-DIGIT LAST-DIGIT
+
+           *> Find first digit.
+           PERFORM UNTIL CNT > LEN OR FIRST-DIGIT IS NOT = SPACE
+             IF REC(CNT:1) IS NUMERIC
+               MOVE REC(CNT:1) TO FIRST-DIGIT
+             END-IF
+             ADD 1 TO CNT
+           END-PERFORM
+
+           *> Find last digit.
+           MOVE LEN TO CNT
+           PERFORM UNTIL CNT > LEN OR LAST-DIGIT IS NOT = SPACE
+             IF REC(CNT:1) IS NUMERIC
+               MOVE REC(CNT:1) TO LAST-DIGIT
+             END-IF
+             SUBTRACT 1 FROM CNT
+           END-PERFORM
+
+           MOVE 'N' TO NODGT-FLAG
+           IF FIRST-DIGIT = SPACE
+             SET NO-DIGITS-FOUND TO TRUE
+           ELSE
+             MOVE FIRST-DIGIT TO CALIBRATION-VAL(1:1)
+             MOVE LAST-DIGIT TO CALIBRATION-VAL(2:1)
+           END-IF
+           .
+
+       CONVERT-LETTERS SECTION.
+           *> Loop-driven over WORD-TBL instead of one INSPECT pair per
+           *> spelled-out digit. Each entry's WORD-REPL is the same
+           *> length as WORD-TEXT and keeps the word's first/last
+           *> letter so overlapping words (e.g. "oneight") still
+           *> resolve on the next pass.
+           COMPUTE LEN = FUNCTION LENGTH(FUNCTION TRIM(REC))
+
+           *> Replace first spelled-out digit found.
+           MOVE 1 TO CNT
+           MOVE 'N' TO LTR-FND-FLAG
+           PERFORM UNTIL LETTER-FOUND OR CNT > LEN
+             PERFORM VARYING WIX FROM 1 BY 1
+                       UNTIL WIX > 10 OR LETTER-FOUND
+               MOVE 0 TO TAL
+               INSPECT REC(1:CNT) TALLYING TAL
+                   FOR ALL WORD-TEXT(WIX)(1:WORD-LEN(WIX))
+               IF TAL > 0
+                 INSPECT REC(1:CNT) REPLACING ALL
+                     WORD-TEXT(WIX)(1:WORD-LEN(WIX))
+                     BY WORD-REPL(WIX)(1:WORD-LEN(WIX))
+                 SET LETTER-FOUND TO TRUE
+               END-IF
+             END-PERFORM
+             ADD 1 TO CNT
+           END-PERFORM
+
+           *> Replace last spelled-out digit found.
+           MOVE 1 TO CNT
+           MOVE 'N' TO LTR-FND-FLAG
+           PERFORM UNTIL LETTER-FOUND OR CNT > LEN
+             PERFORM VARYING WIX FROM 1 BY 1
+                       UNTIL WIX > 10 OR LETTER-FOUND
+               MOVE 0 TO TAL
+               INSPECT REC(LEN - CNT + 1:CNT) TALLYING TAL
+                   FOR ALL WORD-TEXT(WIX)(1:WORD-LEN(WIX))
+               IF TAL > 0
+                 INSPECT REC(LEN - CNT + 1:CNT) REPLACING ALL
+                     WORD-TEXT(WIX)(1:WORD-LEN(WIX))
+                     BY WORD-REPL(WIX)(1:WORD-LEN(WIX))
+                 SET LETTER-FOUND TO TRUE
+               END-IF
+             END-PERFORM
+             ADD 1 TO CNT
+           END-PERFORM
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
