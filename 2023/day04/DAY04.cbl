@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PZLINPUT-FS.
+
+           SELECT SCRDRPT ASSIGN TO 'SCRDRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SCRDRPT-FS.
+
+           SELECT DUPRPT ASSIGN TO 'DUPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DUPRPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CHKPSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PZLINPUT.
+       01  PZL-REC            PIC X(140).
+
+       FD  SCRDRPT.
+       01  SCRDRPT-REC        PIC X(80).
+
+       FD  DUPRPT.
+       01  DUPRPT-REC         PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CHKPFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           COPY PZLIWS.
+           05 SCRDRPT-FS      PIC XX.
+           05 DUPRPT-FS       PIC XX.
+           05 DUPR-CNT        PIC 9(6).
+           05 DUPE-LIST       PIC X(8).
+           05 DUPE-NUM        PIC 99.
+           COPY ANSHWS.
+           COPY CHKPWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           05 POINTS-SUM      PIC S9(9) COMP.
+           05 CARDS-SUM       PIC 9(16).
+           05 POINTS-SUM-ED   PIC ZZZ,ZZZ,ZZ9.
+           05 CARDS-SUM-ED    PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           COPY CNTRWS.
+           05 CN3             PIC S9(4) COMP.
+           05 CN5             PIC S9(4) COMP.
+           05 CARDS-CNT       PIC 9(5).
+           05 WI-CNT          PIC S9(4) COMP.
+           05 MY-CNT          PIC S9(4) COMP.
+           *> Current card.
+           05 CARD            PIC X(8).
+           05 CARD-NUMS       PIC X(192).
+           05 CARD-TEXT       PIC X(4).
+           05 CARD-ID         PIC 999.
+           05 WI-NUM          PIC X(29).
+           05 MY-NUM          PIC X(74).
+
+      *> CARDS-CNT drives the OCCURS DEPENDING ON count below; it is
+      *> never shrunk back down once raised, so an in-progress card's
+      *> table rows stay intact. Raised to 10000 to match the "go
+      *> through cards" instance-expansion loop bound.
+       01  CARDS-TBL-REC.
+           05 CARDS-TBL OCCURS 1 TO 10000 TIMES
+                 DEPENDING ON CARDS-CNT
+                 INDEXED BY CX.
+             10 CARD-ID-T     PIC 999.
+             10 CARD-PTS      PIC 9(4).
+             10 CARD-MATCH    PIC 99.
+             10 INSTANCES     PIC 9(6).
+             10 WI-TBL OCCURS 10 INDEXED BY WIX.
+                15 T-WI-NUM   PIC 99.
+             10 MY-TBL OCCURS 25.
+                15 T-MY-NUM   PIC 99.
+
+       01  SWITCHES.
+           COPY PZLISW.
+           05 MATCH-FLAG      PIC X   VALUE 'N'.
+              88 FIRST-MATCH          VALUE 'Y'.
+           05 CARDS-OVERFLOW  PIC X   VALUE 'N'.
+              88 TOO-MANY-CARDS       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE WORKSPACE SWITCHES
+           INITIALIZE CARDS-TBL-REC
+
+           MOVE 'DAY04' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           MOVE 'input.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'input.txt' TO PZLINPUT-DSN
+           END-IF
+
+           MOVE 'D04CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
+           OPEN INPUT PZLINPUT
+           OPEN OUTPUT DUPRPT
+
+      *> Checkpoint progress reporting: every 2000 cards, the card
+      *> count ingested so far is snapshotted to D04CHKP.txt. If a
+      *> prior run was interrupted mid-ingest, the next run reports how
+      *> far it had gotten, then re-ingests the whole file from card 1
+      *> - the card table is cheap enough to re-derive from PZLINPUT
+      *> that serializing it out and back is not worth the complexity.
+           MOVE 'D04CHKP.txt' TO CHKP-DSN
+           PERFORM READ-CHKPNT
+           IF CHKP-IN-PROGRESS
+             DISPLAY 'NOTICE: PRIOR RUN WAS INTERRUPTED AFTER CARD '
+                     CHKP-CNT ' - RE-INGESTING THE FULL FILE FROM '
+                     'CARD 1'
+           END-IF
+
+           *> Ingest cards, scoring each one (part-1 points and the
+           *> part-2 match count) as it is read.
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF OR TOO-MANY-CARDS
+             PERFORM PARSE-GAME
+             PERFORM READ-PZLINPUT
+             IF FUNCTION MOD(CARDS-CNT, 2000) = 0
+               SET CHKP-IN-PROGRESS TO TRUE
+               MOVE CARDS-CNT TO CHKP-CNT
+               PERFORM WRITE-CHKPNT
+             END-IF
+           END-PERFORM
+
+           CLOSE PZLINPUT
+
+           IF NOT TOO-MANY-CARDS
+             MOVE 'DAY04' TO ARCH-PGM
+             MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+             PERFORM ARCHIVE-PZLINPUT
+           END-IF
+
+           IF TOO-MANY-CARDS
+             DISPLAY 'ERROR: MORE THAN 10000 CARDS - REJECTED AT '
+                     'CARD ' CARDS-CNT
+             DISPLAY 'POINTS-SUM AND CARDS-SUM NOT COMPUTED - '
+                     'TOO MANY CARDS'
+             CLOSE DUPRPT
+             MOVE 16 TO RETURN-CODE
+             MOVE 'ABEND' TO AUDT-EVENT
+             MOVE 16 TO AUDT-RC
+             PERFORM WRITE-AUDTLOG
+             CLOSE AUDTLOG
+             GOBACK
+           END-IF
+
+           MOVE 'D' TO CHKP-STATUS
+           MOVE 0 TO CHKP-CNT
+           PERFORM WRITE-CHKPNT
+
+           MOVE CARDS-CNT TO CTL-ACTUAL
+           PERFORM VALIDATE-CTLCNT
+
+           *> Original cards.
+           MOVE CARDS-CNT TO CARDS-SUM
+
+           *> Expand instances of each card using its already-scored
+           *> match count - no need to re-check the numbers a second
+           *> time the way DAY04P2 used to.
+           PERFORM VARYING CNT FROM 1 BY 1
+                     UNTIL CNT > CARDS-CNT
+             PERFORM VARYING CN2 FROM 1 BY 1
+                       UNTIL CN2 > INSTANCES(CNT)
+               IF CARD-MATCH(CNT) > 0
+                 PERFORM VARYING CN5 FROM 1 BY 1
+                           UNTIL CN5 > CARD-MATCH(CNT)
+                   ADD 1 TO INSTANCES(CNT + CN5) CARDS-SUM
+                 END-PERFORM
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           MOVE POINTS-SUM TO POINTS-SUM-ED
+           DISPLAY POINTS-SUM-ED
+           MOVE CARDS-SUM TO CARDS-SUM-ED
+           DISPLAY CARDS-SUM-ED
+
+           MOVE 'DAY04' TO ANSHIST-PGM
+           MOVE 'POINTS-SUM' TO ANSHIST-LABEL
+           MOVE POINTS-SUM TO ANSHIST-VALUE
+           PERFORM OPEN-ANSHIST
+           PERFORM WRITE-ANSHIST
+           MOVE 'CARDS-SUM' TO ANSHIST-LABEL
+           MOVE CARDS-SUM TO ANSHIST-VALUE
+           PERFORM WRITE-ANSHIST
+           CLOSE ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY04' TO RES-PGM
+           MOVE 'POINTS-SUM' TO RES-LABEL
+           MOVE POINTS-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           MOVE 'CARDS-SUM' TO RES-LABEL
+           MOVE CARDS-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           OPEN OUTPUT SCRDRPT
+           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > CARDS-CNT
+             PERFORM WRITE-SCRDRPT
+           END-PERFORM
+           CLOSE SCRDRPT
+
+           CLOSE DUPRPT
+           IF DUPR-CNT > 0
+             DISPLAY DUPR-CNT ' duplicate entry warning(s), see '
+                     'DUPRPT.txt'
+           END-IF
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
+
+           GOBACK
+           .
+
+       PARSE-GAME SECTION.
+           MOVE SPACES TO CARD CARD-NUMS CARD-TEXT WI-NUM MY-NUM
+           MOVE ZEROES TO CARD-ID WI-CNT MY-CNT
+
+           UNSTRING PZL-REC DELIMITED BY ': ' INTO CARD CARD-NUMS
+           UNSTRING CARD DELIMITED BY SPACE INTO CARD-TEXT CARD-ID
+           UNSTRING CARD-NUMS DELIMITED BY ' | ' INTO WI-NUM MY-NUM
+
+           IF CARDS-CNT > 9999
+             SET TOO-MANY-CARDS TO TRUE
+           ELSE
+             PERFORM CHECK-DUP-CARD-ID
+             ADD 1 TO CARDS-CNT
+             MOVE CARD-ID TO CARD-ID-T(CARDS-CNT)
+             MOVE 1 TO INSTANCES(CARDS-CNT)
+
+             *> Ingest winning numbers.
+             PERFORM VARYING CNT FROM 1 BY 3
+                       UNTIL CNT > 29
+                          OR WI-NUM(CNT:2) IS = SPACES *> For test input.
+               ADD 1 TO WI-CNT
+               MOVE WI-NUM(CNT:2) TO T-WI-NUM(CARDS-CNT, WI-CNT)
+               PERFORM CHECK-DUP-WI-NUM
+             END-PERFORM
+
+             *> Ingest my numbers.
+             PERFORM VARYING CNT FROM 1 BY 3
+                       UNTIL CNT > 74
+                          OR MY-NUM(CNT:2) IS = SPACES *> For test input.
+               ADD 1 TO MY-CNT
+               MOVE MY-NUM(CNT:2) TO T-MY-NUM(CARDS-CNT, MY-CNT)
+               PERFORM CHECK-DUP-MY-NUM
+             END-PERFORM
+
+             PERFORM CHECK-GAME
+           END-IF
+           .
+
+      *> A card number repeated in the input is most likely a
+      *> transcription error - CARD-ID-T(1 thru the old CARDS-CNT)
+      *> holds every card already ingested, so the new CARD-ID is
+      *> checked against it before the table is extended.
+       CHECK-DUP-CARD-ID SECTION.
+           PERFORM VARYING CN2 FROM 1 BY 1 UNTIL CN2 > CARDS-CNT
+             IF CARD-ID-T(CN2) = CARD-ID
+               MOVE 'CARD-ID' TO DUPE-LIST
+               MOVE CARD-ID TO DUPE-NUM
+               PERFORM WRITE-DUPE
+             END-IF
+           END-PERFORM
+           .
+
+      *> A number listed twice in the same card's winning-number list
+      *> (as opposed to the same number also showing up in the "my
+      *> numbers" list, which is the normal match case CHECK-GAME
+      *> already scores) is a data-entry anomaly worth flagging.
+       CHECK-DUP-WI-NUM SECTION.
+           PERFORM VARYING CN2 FROM 1 BY 1 UNTIL CN2 >= WI-CNT
+             IF T-WI-NUM(CARDS-CNT, CN2) = T-WI-NUM(CARDS-CNT, WI-CNT)
+               MOVE 'WINNING' TO DUPE-LIST
+               MOVE T-WI-NUM(CARDS-CNT, WI-CNT) TO DUPE-NUM
+               PERFORM WRITE-DUPE
+             END-IF
+           END-PERFORM
+           .
+
+       CHECK-DUP-MY-NUM SECTION.
+           PERFORM VARYING CN2 FROM 1 BY 1 UNTIL CN2 >= MY-CNT
+             IF T-MY-NUM(CARDS-CNT, CN2) = T-MY-NUM(CARDS-CNT, MY-CNT)
+               MOVE 'MY-NUM' TO DUPE-LIST
+               MOVE T-MY-NUM(CARDS-CNT, MY-CNT) TO DUPE-NUM
+               PERFORM WRITE-DUPE
+             END-IF
+           END-PERFORM
+           .
+
+       WRITE-DUPE SECTION.
+           ADD 1 TO DUPR-CNT
+           MOVE SPACES TO DUPRPT-REC
+           STRING 'CARD ' CARD-ID ' DUPLICATE ' FUNCTION TRIM(DUPE-LIST)
+                  ' NUMBER ' DUPE-NUM
+                  INTO DUPRPT-REC
+           WRITE DUPRPT-REC
+           .
+
+       CHECK-GAME SECTION.
+           MOVE 'N' TO MATCH-FLAG
+           MOVE ZEROES TO CARD-PTS(CARDS-CNT) CARD-MATCH(CARDS-CNT)
+           SET CX TO CARDS-CNT
+
+           *> Check my numbers against winning, scoring both part-1
+           *> points (doubling from 1 on the first match) and the
+           *> part-2 match count in the same pass. WI-TBL is small
+           *> and unsorted, so a sequential SEARCH on it replaces what
+           *> used to be a second nested PERFORM VARYING scan here -
+           *> no need to special-case the zero-padded tail of WI-TBL
+           *> on short (test) input, since a real MY-NUM is never 0.
+           PERFORM VARYING CN3 FROM 1 BY 1
+                     UNTIL CN3 > 25
+                        OR T-MY-NUM(CARDS-CNT, CN3) =
+                           ZEROES *> For test input.
+             SET WIX TO 1
+             SEARCH WI-TBL
+               AT END CONTINUE
+               WHEN T-MY-NUM(CARDS-CNT, CN3) = T-WI-NUM(CX, WIX)
+                 ADD 1 TO CARD-MATCH(CARDS-CNT)
+                 IF MATCH-FLAG = 'N'
+                   SET FIRST-MATCH TO TRUE
+                   MOVE 1 TO CARD-PTS(CARDS-CNT)
+                 ELSE
+                   COMPUTE CARD-PTS(CARDS-CNT) =
+                           CARD-PTS(CARDS-CNT) * 2
+                 END-IF
+             END-SEARCH
+           END-PERFORM
+
+           ADD CARD-PTS(CARDS-CNT) TO POINTS-SUM
+           .
+
+      *> One line per card: its points (part 1) and its final
+      *> instance count after the part-2 expansion.
+       WRITE-SCRDRPT SECTION.
+           MOVE SPACES TO SCRDRPT-REC
+           STRING 'CARD ' CARD-ID-T(CNT)
+                  ' POINTS=' CARD-PTS(CNT)
+                  ' MATCHES=' CARD-MATCH(CNT)
+                  ' INSTANCES=' INSTANCES(CNT)
+                  INTO SCRDRPT-REC
+           WRITE SCRDRPT-REC
+           .
+
+       READ-PZLINPUT SECTION.
+           READ PZLINPUT INTO PZL-REC
+           COPY PZLFSCHK.
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CHKPRD.
+
+       COPY CHKPWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
