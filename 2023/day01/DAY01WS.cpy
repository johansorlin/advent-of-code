@@ -0,0 +1,12 @@
+      *> Shared working-storage for the day01 calibration-value
+      *> subsystem (DAY01 runs in either digits-only or spelled-digit
+      *> mode). PZL-REC is the FD record moved into REC for scanning
+      *> so both modes share one GET-FIRST-AND-LAST.
+           05 REC             PIC X(128).
+           COPY CNTRWS.
+           05 TAL             PIC 9(4).
+           05 LEN             PIC 9(4).
+           05 FIRST-DIGIT     PIC X.
+           05 LAST-DIGIT      PIC X.
+           05 CALIBRATION-VAL PIC 99.
+           05 CALIBRATION-SUM PIC 9(9) COMP.
