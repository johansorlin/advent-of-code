@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY1PZL1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PZLINPUT-FS.
+
+           SELECT INCRRPT ASSIGN TO 'INCRRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INCRRPT-FS.
+
+           SELECT EXCPRPT ASSIGN TO 'EXCPRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EXCPRPT-FS.
+
+           COPY ANSHSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PZLINPUT.
+       01  PZL-RECORD              PIC X(5).
+
+       FD  INCRRPT.
+       01  INCRRPT-REC             PIC X(80).
+
+       FD  EXCPRPT.
+       01  EXCPRPT-REC             PIC X(80).
+
+       COPY ANSHFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           COPY ANSHWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           COPY NUMVWS.
+           COPY PZLIWS.
+           05 INCRRPT-FS           PIC XX.
+           05 EXCPRPT-FS           PIC XX.
+           05 CURR-VAL             PIC 9(5).
+           05 PREV-VAL             PIC 9(5).
+           05 SONAR-INCR-CNT       PIC S9(4) COMP.
+           05 SONAR-INCR-CNT-ED    PIC Z,ZZ9.
+           05 LINE-NO              PIC 9(8).
+           05 EXCP-CNT             PIC 9(6).
+           05 INCR-MARKER          PIC X(9).
+       01  SWITCHES.
+           COPY PZLISW.
+           05 FIRST-REC-FLAG       PIC X     VALUE 'Y'.
+              88 FIRST-REC                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+           INITIALIZE WORKSPACE
+                      SWITCHES
+           SET FIRST-REC TO TRUE
+
+           MOVE 'DAY1PZL1' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'PZLINPUT.txt' TO PZLINPUT-DSN
+           END-IF
+
+           MOVE 'D1P1CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
+
+           OPEN INPUT PZLINPUT
+           OPEN OUTPUT INCRRPT
+           OPEN OUTPUT EXCPRPT
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF
+             PERFORM PROCESS-PZLINPUT
+           END-PERFORM
+           CLOSE PZLINPUT
+
+           MOVE 'DAY1PZL1' TO ARCH-PGM
+           MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+           PERFORM ARCHIVE-PZLINPUT
+
+           CLOSE INCRRPT
+           CLOSE EXCPRPT
+
+           MOVE LINE-NO TO CTL-ACTUAL
+           PERFORM VALIDATE-CTLCNT
+
+           MOVE SONAR-INCR-CNT TO SONAR-INCR-CNT-ED
+           DISPLAY SONAR-INCR-CNT-ED
+           IF EXCP-CNT > 0
+             DISPLAY EXCP-CNT ' exception line(s) (invalid numeric '
+                     'value), see EXCPRPT.txt'
+           END-IF
+
+           MOVE 'DAY1PZL1' TO ANSHIST-PGM
+           MOVE 'INCR-CNT' TO ANSHIST-LABEL
+           MOVE SONAR-INCR-CNT TO ANSHIST-VALUE
+           PERFORM OPEN-ANSHIST
+           PERFORM WRITE-ANSHIST
+           CLOSE ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY1PZL1' TO RES-PGM
+           MOVE 'INCR-CNT' TO RES-LABEL
+           MOVE SONAR-INCR-CNT TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
+
+           GOBACK
+           .
+
+       PROCESS-PZLINPUT SECTION.
+           MOVE PZL-RECORD TO NUMV-INPUT
+           PERFORM VALIDATE-NUMVAL
+           IF NUMV-IS-VALID
+             COMPUTE CURR-VAL = FUNCTION NUMVAL(PZL-RECORD)
+             PERFORM CHECK-INCREASE
+             PERFORM WRITE-INCRRPT
+             MOVE CURR-VAL TO PREV-VAL
+             MOVE 'N' TO FIRST-REC-FLAG
+           ELSE
+             PERFORM WRITE-NUMVAL-EXCEPTION
+           END-IF
+           PERFORM READ-PZLINPUT
+           .
+
+      *> PZL-RECORD failed FUNCTION TEST-NUMVAL (NUMVCHK.cpy) and is
+      *> not safe to hand to FUNCTION NUMVAL - the line is skipped and
+      *> logged rather than risking an undefined conversion result or
+      *> a bogus CURR-VAL throwing off the increase/decrease count.
+       WRITE-NUMVAL-EXCEPTION SECTION.
+           ADD 1 TO EXCP-CNT
+           MOVE SPACES TO EXCPRPT-REC
+           STRING 'LINE ' LINE-NO ' INVALID NUMERIC VALUE: '
+                  PZL-RECORD
+                  INTO EXCPRPT-REC
+           WRITE EXCPRPT-REC
+           .
+
+       CHECK-INCREASE SECTION.
+           EVALUATE TRUE
+             WHEN FIRST-REC
+               MOVE '(N/A)    ' TO INCR-MARKER
+             WHEN CURR-VAL > PREV-VAL
+               MOVE 'INCREASED' TO INCR-MARKER
+               ADD 1 TO SONAR-INCR-CNT
+             WHEN CURR-VAL < PREV-VAL
+               MOVE 'DECREASED' TO INCR-MARKER
+             WHEN OTHER
+               MOVE 'NO CHANGE' TO INCR-MARKER
+           END-EVALUATE
+           .
+
+       WRITE-INCRRPT SECTION.
+           MOVE SPACES TO INCRRPT-REC
+           STRING 'LINE ' LINE-NO ' : ' CURR-VAL ' ' INCR-MARKER
+                  INTO INCRRPT-REC
+           WRITE INCRRPT-REC
+           .
+
+       READ-PZLINPUT SECTION.
+           READ PZLINPUT INTO PZL-RECORD
+           COPY PZLFSCHK.
+           IF NOT PZLINPUT-EOF
+             ADD 1 TO LINE-NO
+           END-IF
+           .
+
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
+
+       COPY NUMVCHK.
