@@ -0,0 +1,9 @@
+      *> Shared generic loop/table-subscript counters. CNT and CN2
+      *> turned up in DAY01/DAY02/DAY03P1/DAY04 under the same two
+      *> names but with inconsistent widths - DAY01WS.cpy had CNT as a
+      *> display-format PIC 9(4), while the rest used PIC S9(4) COMP -
+      *> which matters once a table these subscript grows past what a
+      *> display counter can hold without a size error. One copybook
+      *> now gives every caller the same signed, binary counter pair.
+           05 CNT             PIC S9(4) COMP.
+           05 CN2             PIC S9(4) COMP.
