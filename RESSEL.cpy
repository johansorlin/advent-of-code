@@ -0,0 +1,7 @@
+      *> Shared FILE-CONTROL entry for the dated run-results report
+      *> (see RESWS.cpy/RESFD.cpy/RESOPN.cpy/RESWR.cpy). RESRPT-DSN is
+      *> built from today's date so every program run on the same
+      *> calendar day appends to the same file.
+           SELECT RESRPT ASSIGN TO DYNAMIC RESRPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESRPT-FS.
