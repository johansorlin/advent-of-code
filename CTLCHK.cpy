@@ -0,0 +1,25 @@
+      *> Checks the caller's tallied CTL-ACTUAL against the control
+      *> file's CTL-EXP (see CTLWS.cpy/CTLRD.cpy). A mismatch means
+      *> PZLINPUT was truncated, duplicated, or otherwise not the file
+      *> the operator expected, so the run is stopped the same way a
+      *> fatal I/O error is (see PZLFSCHK.cpy) rather than letting a
+      *> wrong answer through.
+      *>
+      *> GOBACK rather than STOP RUN, for the same reason PZLFSCHK.cpy
+      *> uses GOBACK: a CALLed program's STOP RUN would take the whole
+      *> batch driver down with it instead of returning RETURN-CODE 16
+      *> to the caller.
+       VALIDATE-CTLCNT SECTION.
+           IF CTL-EXP-PRESENT
+             IF CTL-ACTUAL NOT = CTL-EXP
+               DISPLAY 'FATAL: CONTROL TOTAL MISMATCH - EXPECTED '
+                       CTL-EXP ' RECORDS, READ ' CTL-ACTUAL
+               MOVE 16 TO RETURN-CODE
+               MOVE 'ABEND' TO AUDT-EVENT
+               MOVE 16 TO AUDT-RC
+               PERFORM WRITE-AUDTLOG
+               CLOSE AUDTLOG
+               GOBACK
+             END-IF
+           END-IF
+           .
