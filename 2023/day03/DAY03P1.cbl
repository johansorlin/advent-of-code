@@ -4,75 +4,261 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           CLASS NUMBERS IS '0123456789'
+           CLASS DIGITS IS '0123456789'
            CLASS SYMBOLS IS '+*=-#/%$&@'.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PZLINPUT ASSIGN TO 'input.txt'
+           SELECT PZLINPUT ASSIGN TO DYNAMIC PZLINPUT-DSN
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS PZLINPUT-FS.
 
+           SELECT PARTRPT ASSIGN TO 'PARTRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARTRPT-FS.
+
+           SELECT PARTCSV ASSIGN TO 'PARTCSV.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARTCSV-FS.
+
+           COPY ANSHSEL.
+
+           COPY CHKPSEL.
+
+           COPY CTLSEL.
+
+           COPY AUDTSEL.
+
+           COPY RESSEL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  PZLINPUT.
-       01  PZL-REC            PIC X(140).
+       01  PZL-REC            PIC X(500).
+
+       FD  PARTRPT.
+       01  PARTRPT-REC        PIC X(80).
+
+       FD  PARTCSV.
+       01  PARTCSV-REC        PIC X(40).
+
+       COPY ANSHFD.
+
+       COPY CHKPFD.
+
+       COPY CTLFD.
+
+       COPY AUDTFD.
+
+       COPY RESFD.
 
        WORKING-STORAGE SECTION.
        01  WORKSPACE.
-           05 PZLINPUT-FS     PIC XX.
-           05 REC             PIC X(140).
+           COPY PZLIWS.
+           05 PARTRPT-FS      PIC XX.
+           05 PARTCSV-FS      PIC XX.
+           COPY ANSHWS.
+           COPY CHKPWS.
+           COPY CTLWS.
+           COPY AUDTWS.
+           COPY RESWS.
+           COPY ARCHWS.
+           05 REC             PIC X(500).
            05 REC-LEN         PIC 999.
            05 ORG-REC-LEN     PIC 999.
-           05 ROWS            PIC 999.
+           05 ROWS            PIC S9(8) COMP.
            05 NUM             PIC 999.
            05 NUM-CHAR        PIC XXX.
            05 NUM-LEN         PIC 9.
-           05 NUM-PTR         PIC S9(4) COMP.
-           05 SYM-PTR         PIC S9(4) COMP.
-           05 CNT             PIC S9(4) COMP.
-           05 CN2             PIC S9(4) COMP.
+           05 NUM-START       PIC S9(4) COMP.
+           05 SYM-MATCH-ROW   PIC S9(8) COMP.
+           05 SYM-MATCH-COL   PIC S9(4) COMP.
+           05 ROW-D           PIC 9(8).
+           05 NUM-START-D     PIC 9(4).
+           05 SYM-MATCH-ROW-D PIC 9(8).
+           05 SYM-MATCH-COL-D PIC 9(4).
+           05 NUM-PTR         PIC S9(8) COMP.
+           05 SYM-PTR         PIC S9(8) COMP.
+           COPY CNTRWS.
            05 SYM-CNT         PIC S9(4) COMP.
-           05 ROW             PIC S9(4) COMP.
+           05 ROW             PIC S9(8) COMP.
+           05 ROWS-LEN        PIC S9(8) COMP.
            05 PARTS-SUM       PIC S9(9) COMP.
-           05 NUM-TBL OCCURS 150 TIMES.
-              10 NUM-REC      PIC X(142).
-           05 SYM-TBL OCCURS 150 TIMES.
-              10 SYM-REC      PIC X(142).
-              
+           05 GEAR-RATIO-SUM  PIC S9(12) COMP.
+           05 PARTS-SUM-ED    PIC ZZZ,ZZZ,ZZ9.
+           05 GEAR-RATIO-SUM-ED PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05 GEAR-ROW        PIC S9(8) COMP.
+           05 GEAR-CNT        PIC S9(4) COMP.
+           05 GEAR-PRODUCT    PIC S9(12) COMP.
+           05 GEAR-COL-LO     PIC S9(4) COMP.
+           05 GEAR-COL-HI     PIC S9(4) COMP.
+           05 GCNT            PIC S9(4) COMP.
+           05 GNUM-CHAR       PIC XXX.
+           05 GNUM-LEN        PIC 9.
+           05 GNUM-START      PIC S9(4) COMP.
+           05 GNUM-END        PIC S9(4) COMP.
+           05 GNUM            PIC 999.
+           05 MAX-REC-LEN     PIC 999 VALUE 0.
+           05 LEN-SCAN        PIC S9(4) COMP.
+           05 SYM-COL-LEN     PIC S9(8) COMP VALUE 0.
+           05 SYM-CHK-ROW     PIC S9(8) COMP.
+           05 SYM-CHK-COL     PIC S9(4) COMP.
+
+      *> ROWS-LEN drives the size of NUM-TBL/SYM-TBL; raised well past
+      *> the original fixed 150-row ceiling so a larger schematic just
+      *> runs instead of overrunning the table or truncating silently.
+      *> NUM-TBL and SYM-TBL are each their own 01-level record (rather
+      *> than siblings under one group) so that growing one table's
+      *> OCCURS DEPENDING ON count does not shift the other table's
+      *> storage out from under it.
+       01  NUM-TBL-REC.
+           05 NUM-TBL OCCURS 1 TO 100000 TIMES
+                 DEPENDING ON ROWS-LEN.
+              10 NUM-REC      PIC X(502).
+
+       01  SYM-TBL-REC.
+           05 SYM-TBL OCCURS 1 TO 100000 TIMES
+                 DEPENDING ON ROWS-LEN.
+              10 SYM-REC      PIC X(502).
+
+      *> One entry per symbol found, in the same row-then-column order
+      *> PARSE-SCHM builds the rows in - that ascending order is what
+      *> lets FIND-SYM-AT binary-search it with SEARCH ALL instead of
+      *> CHECK-NUMBER testing SYM-REC(row)(col:1) IS SYMBOLS directly.
+       01  SYM-COL-TBL-REC.
+           05 SYM-COL-TBL OCCURS 0 TO 1000000 TIMES
+                 DEPENDING ON SYM-COL-LEN
+                 ASCENDING KEY IS SYM-COL-ROW SYM-COL-COL
+                 INDEXED BY SCX.
+              10 SYM-COL-ROW  PIC S9(8) COMP.
+              10 SYM-COL-COL  PIC S9(4) COMP.
+
        01  SWITCHES.
-           05 PZLINPUT-FLAG   PIC X   VALUE 'C'.
-              88 PZLINPUT-EOF         VALUE 'E'.
+           COPY PZLISW.
            05 NUM-FLAG        PIC X   VALUE 'N'.
               88 NUM-FOUND            VALUE 'Y'.
               88 END-OF-NUMBER        VALUE 'N'.
            05 SYM-FLAG        PIC X   VALUE 'N'.
               88 SYM-FOUND            VALUE 'Y'.
+           05 SCHM-OVERFLOW   PIC X   VALUE 'N'.
+              88 SCHM-TOO-TALL        VALUE 'Y'.
+           05 GNUM-FLAG       PIC X   VALUE 'N'.
+              88 GNUM-FOUND           VALUE 'Y'.
+           05 SYM-AT-FLAG     PIC X   VALUE 'N'.
+              88 SYM-AT-FOUND         VALUE 'Y'.
 
        PROCEDURE DIVISION.
-       
+
        MAIN SECTION.
            INITIALIZE WORKSPACE SWITCHES
-           MOVE 1 TO NUM-PTR SYM-PTR ROW
-           MOVE 140 TO ORG-REC-LEN
+
+           MOVE 'DAY03P1' TO AUDT-PGM
+           PERFORM OPEN-AUDTLOG
+           MOVE 'START' TO AUDT-EVENT
+           MOVE 0 TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+
+           MOVE 1 TO ROWS-LEN
+           INITIALIZE NUM-TBL-REC SYM-TBL-REC
+           MOVE 1 TO NUM-PTR SYM-PTR ROW ROWS-LEN
+           MOVE 0 TO SYM-COL-LEN
+
+           MOVE 'input.txt' TO PZLINPUT-DSN
+           ACCEPT PZLINPUT-DSN FROM ENVIRONMENT 'PZLINPUT_DSN'
+           IF PZLINPUT-DSN = SPACES
+             MOVE 'input.txt' TO PZLINPUT-DSN
+           END-IF
+
+           *> Derive the working record length from the actual longest
+           *> line in the file instead of a hardcoded 140, so a wider
+           *> schematic parses correctly instead of losing columns.
+           PERFORM FIND-MAX-LEN
+           MOVE MAX-REC-LEN TO ORG-REC-LEN
            COMPUTE REC-LEN = ORG-REC-LEN + 2
 
            MOVE SPACES TO NUM-REC(NUM-PTR) SYM-REC(NUM-PTR)
 
            ADD 1 TO NUM-PTR SYM-PTR
+           MOVE NUM-PTR TO ROWS-LEN
+
+           MOVE 'D3P1CTL.txt' TO CTL-DSN
+           PERFORM READ-CTLCNT
 
            OPEN INPUT PZLINPUT
+           OPEN OUTPUT PARTRPT
 
-           *> Read file and split records into one table of numbers 
-           *> and one table of symbols.
+           OPEN OUTPUT PARTCSV
+           MOVE 'ROW,COL,VALUE,SYM-ROW,SYM-COL' TO PARTCSV-REC
+           WRITE PARTCSV-REC
+
+      *> Checkpoint/restart: every 5000 rows, the row count built so
+      *> far is snapshotted to D3P1CHKP.txt. If a prior run was
+      *> interrupted mid-build, the next run reports how far it had
+      *> gotten, then re-scans the whole file from row 1 - the table is
+      *> cheap enough to re-derive from PZLINPUT (a row is just split
+      *> into digits and symbols) that serializing the whole
+      *> variable-length NUM-TBL/SYM-TBL out and back is not worth the
+      *> complexity.
+           MOVE 'D3P1CHKP.txt' TO CHKP-DSN
+           PERFORM READ-CHKPNT
+           IF CHKP-IN-PROGRESS
+             DISPLAY 'NOTICE: PRIOR RUN WAS INTERRUPTED AFTER ROW '
+                     CHKP-CNT ' - RE-SCANNING THE FULL FILE FROM ROW 1'
+           END-IF
+
+      *> Read file and split records into one table of numbers
+      *> and one table of symbols. ROWS-LEN (the OCCURS DEPENDING ON
+      *> count) is grown in step with NUM-PTR/SYM-PTR so the table
+      *> subscript is always within its current bound - it is never
+      *> shrunk back down once raised.
            PERFORM READ-PZLINPUT
-           PERFORM UNTIL PZLINPUT-EOF
+           PERFORM UNTIL PZLINPUT-EOF OR SCHM-TOO-TALL
              PERFORM PARSE-SCHM
              PERFORM READ-PZLINPUT
              ADD 1 TO NUM-PTR SYM-PTR ROW
+             IF ROW > 100000
+               SET SCHM-TOO-TALL TO TRUE
+               DISPLAY 'ERROR: SCHEMATIC EXCEEDS 100000 ROWS - '
+                       'REJECTED AT ROW ' ROW
+             ELSE
+               MOVE NUM-PTR TO ROWS-LEN
+               IF FUNCTION MOD(ROW, 5000) = 0
+                 SET CHKP-IN-PROGRESS TO TRUE
+                 MOVE ROW TO CHKP-CNT
+                 PERFORM WRITE-CHKPNT
+               END-IF
+             END-IF
            END-PERFORM
 
            CLOSE PZLINPUT
 
+           IF NOT SCHM-TOO-TALL
+             MOVE 'DAY03P1' TO ARCH-PGM
+             MOVE PZLINPUT-DSN TO ARCH-SRC-DSN
+             PERFORM ARCHIVE-PZLINPUT
+           END-IF
+
+           IF SCHM-TOO-TALL
+             CLOSE PARTRPT
+             CLOSE PARTCSV
+             DISPLAY 'PARTS-SUM NOT COMPUTED - SCHEMATIC TOO TALL'
+             MOVE 16 TO RETURN-CODE
+             MOVE 'ABEND' TO AUDT-EVENT
+             MOVE 16 TO AUDT-RC
+             PERFORM WRITE-AUDTLOG
+             CLOSE AUDTLOG
+             GOBACK
+           END-IF
+
+           MOVE 'D' TO CHKP-STATUS
+           MOVE 0 TO CHKP-CNT
+           PERFORM WRITE-CHKPNT
+
+      *> ROW has counted one past the last data row (it is left
+      *> pointing at the spaces-padded sentinel row below), so back it
+      *> off by one to get the actual PZLINPUT record count.
+           COMPUTE CTL-ACTUAL = ROW - 1
+           PERFORM VALIDATE-CTLCNT
+
            MOVE SPACES TO NUM-REC(NUM-PTR) SYM-REC(NUM-PTR)
 
            COMPUTE ROWS = ROW
@@ -81,10 +267,11 @@
            *> Find and add up part numbers.
            PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > ROWS
              PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > REC-LEN
-               IF NUM-REC(ROW)(CNT:1) IS NUMBERS
+               IF NUM-REC(ROW)(CNT:1) IS DIGITS
                  *> Start of number.
                  IF NUM-FLAG NOT = 'Y'
                    SET NUM-FOUND TO TRUE
+                   MOVE CNT TO NUM-START
                  END-IF
                  ADD 1 TO NUM-LEN
                  MOVE NUM-REC(ROW)(CNT:1) TO NUM-CHAR(NUM-LEN:1)
@@ -96,6 +283,8 @@
                    PERFORM CHECK-NUMBER
                    IF SYM-FOUND
                      ADD NUM TO PARTS-SUM
+                     PERFORM WRITE-PARTRPT
+                     PERFORM WRITE-PARTCSV
                    END-IF
                    MOVE ZEROES TO NUM NUM-LEN
                    MOVE SPACES TO NUM-CHAR
@@ -108,11 +297,140 @@
              MOVE SPACES TO NUM-CHAR
            END-PERFORM
 
-           DISPLAY PARTS-SUM
+           MOVE PARTS-SUM TO PARTS-SUM-ED
+           DISPLAY PARTS-SUM-ED
+
+           *> Locate every '*' that is adjacent to exactly two part
+           *> numbers (a gear) and sum the product of those two
+           *> numbers into GEAR-RATIO-SUM.
+           MOVE 0 TO GEAR-RATIO-SUM
+           PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > ROWS
+             PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > REC-LEN
+               IF SYM-REC(ROW)(CNT:1) = '*'
+                 PERFORM CHECK-GEAR
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           MOVE GEAR-RATIO-SUM TO GEAR-RATIO-SUM-ED
+           DISPLAY GEAR-RATIO-SUM-ED
+
+           MOVE 'DAY03P1' TO ANSHIST-PGM
+           MOVE 'PARTS-SUM' TO ANSHIST-LABEL
+           MOVE PARTS-SUM TO ANSHIST-VALUE
+           PERFORM OPEN-ANSHIST
+           PERFORM WRITE-ANSHIST
+           MOVE 'GEAR-RATIO-SUM' TO ANSHIST-LABEL
+           MOVE GEAR-RATIO-SUM TO ANSHIST-VALUE
+           PERFORM WRITE-ANSHIST
+           CLOSE ANSHIST
+
+           PERFORM OPEN-RESRPT
+           MOVE 'DAY03P1' TO RES-PGM
+           MOVE 'PARTS-SUM' TO RES-LABEL
+           MOVE PARTS-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           MOVE 'GEAR-RATIO-SUM' TO RES-LABEL
+           MOVE GEAR-RATIO-SUM TO RES-VALUE
+           PERFORM WRITE-RESRPT
+           CLOSE RESRPT
+
+           CLOSE PARTRPT
+           CLOSE PARTCSV
+
+           MOVE 'END' TO AUDT-EVENT
+           MOVE RETURN-CODE TO AUDT-RC
+           PERFORM WRITE-AUDTLOG
+           CLOSE AUDTLOG
 
            GOBACK
            .
 
+      *> Writes one coordinate-audit line per confirmed part number:
+      *> its row/starting column/value, and the row/column of the
+      *> adjacent symbol that qualified it.
+       WRITE-PARTRPT SECTION.
+           SET ROW-D TO ROW
+           SET NUM-START-D TO NUM-START
+           SET SYM-MATCH-ROW-D TO SYM-MATCH-ROW
+           SET SYM-MATCH-COL-D TO SYM-MATCH-COL
+           MOVE SPACES TO PARTRPT-REC
+           STRING 'ROW ' ROW-D ' COL ' NUM-START-D ' VALUE ' NUM
+                  ' SYM-ROW ' SYM-MATCH-ROW-D ' SYM-COL '
+                  SYM-MATCH-COL-D
+                  INTO PARTRPT-REC
+           WRITE PARTRPT-REC
+           .
+
+      *> Same confirmed part number as WRITE-PARTRPT, comma-delimited
+      *> for loading into a spreadsheet instead of the fixed-column
+      *> PARTRPT.txt audit trail.
+       WRITE-PARTCSV SECTION.
+           MOVE SPACES TO PARTCSV-REC
+           STRING FUNCTION TRIM(ROW-D) ',' FUNCTION TRIM(NUM-START-D)
+                  ',' NUM ',' FUNCTION TRIM(SYM-MATCH-ROW-D) ','
+                  FUNCTION TRIM(SYM-MATCH-COL-D)
+                  INTO PARTCSV-REC
+           WRITE PARTCSV-REC
+           .
+
+       CHECK-GEAR SECTION.
+           MOVE 0 TO GEAR-CNT
+           MOVE 1 TO GEAR-PRODUCT
+
+           IF ROW > 1
+             COMPUTE GEAR-ROW = ROW - 1
+             PERFORM SCAN-ROW-FOR-ADJ
+           END-IF
+
+           MOVE ROW TO GEAR-ROW
+           PERFORM SCAN-ROW-FOR-ADJ
+
+           IF ROW < ROWS
+             COMPUTE GEAR-ROW = ROW + 1
+             PERFORM SCAN-ROW-FOR-ADJ
+           END-IF
+
+           IF GEAR-CNT = 2
+             ADD GEAR-PRODUCT TO GEAR-RATIO-SUM
+           END-IF
+           .
+
+      *> Scans NUM-REC(GEAR-ROW) for digit runs that overlap the
+      *> column window one either side of the '*' at ROW/CNT, and
+      *> folds each one found into GEAR-CNT/GEAR-PRODUCT.
+       SCAN-ROW-FOR-ADJ SECTION.
+           COMPUTE GEAR-COL-LO = CNT - 1
+           COMPUTE GEAR-COL-HI = CNT + 1
+           MOVE 0 TO GNUM-LEN
+           MOVE SPACES TO GNUM-CHAR
+           MOVE 'N' TO GNUM-FLAG
+
+           PERFORM VARYING GCNT FROM 1 BY 1 UNTIL GCNT > REC-LEN
+             IF NUM-REC(GEAR-ROW)(GCNT:1) IS DIGITS
+               IF NOT GNUM-FOUND
+                 SET GNUM-FOUND TO TRUE
+                 MOVE GCNT TO GNUM-START
+               END-IF
+               ADD 1 TO GNUM-LEN
+               MOVE NUM-REC(GEAR-ROW)(GCNT:1) TO GNUM-CHAR(GNUM-LEN:1)
+             ELSE
+               IF GNUM-FOUND
+                 COMPUTE GNUM-END = GCNT - 1
+                 IF GNUM-END NOT < GEAR-COL-LO
+                    AND GNUM-START NOT > GEAR-COL-HI
+                   MOVE FUNCTION NUMVAL(GNUM-CHAR) TO GNUM
+                   ADD 1 TO GEAR-CNT
+                   COMPUTE GEAR-PRODUCT = GEAR-PRODUCT * GNUM
+                 END-IF
+                 MOVE 'N' TO GNUM-FLAG
+                 MOVE 0 TO GNUM-LEN
+                 MOVE SPACES TO GNUM-CHAR
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+
        CHECK-NUMBER SECTION.
            MOVE 'N' TO SYM-FLAG
            MOVE 0 TO SYM-CNT
@@ -123,32 +441,84 @@
              *> Check above for symbols.
              IF ROW NOT <= 1
                IF CNT NOT <= 1
-                 IF SYM-REC(ROW - 1)(SYM-CNT:1) IS SYMBOLS
+                 COMPUTE SYM-CHK-ROW = ROW - 1
+                 MOVE SYM-CNT TO SYM-CHK-COL
+                 PERFORM FIND-SYM-AT
+                 IF SYM-AT-FOUND
                    SET SYM-FOUND TO TRUE
+                   MOVE SYM-CHK-ROW TO SYM-MATCH-ROW
+                   MOVE SYM-CNT TO SYM-MATCH-COL
                  END-IF
                END-IF
              END-IF
              *> Check current row for symbols.
              IF CNT NOT <= 1
-               IF SYM-REC(ROW)(SYM-CNT:1) IS SYMBOLS
+               MOVE ROW TO SYM-CHK-ROW
+               MOVE SYM-CNT TO SYM-CHK-COL
+               PERFORM FIND-SYM-AT
+               IF SYM-AT-FOUND
                  SET SYM-FOUND TO TRUE
+                 MOVE ROW TO SYM-MATCH-ROW
+                 MOVE SYM-CNT TO SYM-MATCH-COL
                END-IF
              END-IF
              *> Check below for symbols.
              IF ROW NOT >= ROWS
                IF CNT NOT > REC-LEN
-                 IF SYM-REC(ROW + 1)(SYM-CNT:1) IS SYMBOLS
+                 COMPUTE SYM-CHK-ROW = ROW + 1
+                 MOVE SYM-CNT TO SYM-CHK-COL
+                 PERFORM FIND-SYM-AT
+                 IF SYM-AT-FOUND
                    SET SYM-FOUND TO TRUE
+                   MOVE SYM-CHK-ROW TO SYM-MATCH-ROW
+                   MOVE SYM-CNT TO SYM-MATCH-COL
                  END-IF
                END-IF
              END-IF
            END-PERFORM
            .
 
+      *> Binary-searches SYM-COL-TBL (sorted ascending by row then
+      *> column - the order PARSE-SCHM built it in) for a symbol at
+      *> SYM-CHK-ROW/SYM-CHK-COL, replacing a direct
+      *> SYM-REC(row)(col:1) IS SYMBOLS test with an indexed lookup.
+       FIND-SYM-AT SECTION.
+           MOVE 'N' TO SYM-AT-FLAG
+           SEARCH ALL SYM-COL-TBL
+             AT END CONTINUE
+             WHEN SYM-COL-ROW(SCX) = SYM-CHK-ROW
+              AND SYM-COL-COL(SCX) = SYM-CHK-COL
+               SET SYM-AT-FOUND TO TRUE
+           END-SEARCH
+           .
+
        READ-PZLINPUT SECTION.
            READ PZLINPUT INTO PZL-REC
-           IF PZLINPUT-FS NOT = '00'
-             SET PZLINPUT-EOF TO TRUE
+           COPY PZLFSCHK.
+           .
+
+      *> First pass over the file: find the longest line so NUM-REC/
+      *> SYM-REC are built wide enough to hold every column instead of
+      *> truncating at a fixed 140.
+       FIND-MAX-LEN SECTION.
+           MOVE 0 TO MAX-REC-LEN
+           OPEN INPUT PZLINPUT
+           PERFORM READ-PZLINPUT
+           PERFORM UNTIL PZLINPUT-EOF
+             MOVE 500 TO LEN-SCAN
+             PERFORM UNTIL LEN-SCAN < 1
+                         OR PZL-REC(LEN-SCAN:1) NOT = SPACE
+               SUBTRACT 1 FROM LEN-SCAN
+             END-PERFORM
+             IF LEN-SCAN > MAX-REC-LEN
+               MOVE LEN-SCAN TO MAX-REC-LEN
+             END-IF
+             PERFORM READ-PZLINPUT
+           END-PERFORM
+           CLOSE PZLINPUT
+           MOVE 'C' TO PZLINPUT-FLAG
+           IF MAX-REC-LEN = 0
+             MOVE 140 TO MAX-REC-LEN
            END-IF
            .
 
@@ -170,16 +540,52 @@
            MOVE SPACES TO REC
            MOVE PZL-REC TO REC
            INSPECT REC REPLACING ALL '.' BY SPACE
-           
+
            *> Replace numbers.
            MOVE 0 TO CNT
            PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > ORG-REC-LEN
-             IF REC(CNT:1) IS NUMBERS
+             IF REC(CNT:1) IS DIGITS
                MOVE SPACE TO REC(CNT:1)
              END-IF
            END-PERFORM
 
            STRING ' ' REC ' ' INTO SYM-REC(SYM-PTR)
+
+           *> Index this row's symbol columns for FIND-SYM-AT - SYM-PTR
+           *> matches the ROW value CHECK-NUMBER will look rows up by,
+           *> since both advance together in the MAIN read loop.
+           PERFORM VARYING CNT FROM 1 BY 1 UNTIL CNT > REC-LEN
+             IF SYM-REC(SYM-PTR)(CNT:1) IS SYMBOLS
+               ADD 1 TO SYM-COL-LEN
+               MOVE SYM-PTR TO SYM-COL-ROW(SYM-COL-LEN)
+               MOVE CNT TO SYM-COL-COL(SYM-COL-LEN)
+             END-IF
+           END-PERFORM
+
+           IF SYM-COL-LEN > 900000
+             DISPLAY 'WARNING: SYM-COL-TBL HAS ' SYM-COL-LEN
+                     ' ENTRIES, APPROACHING THE 1000000-ROW LIMIT'
+           END-IF
            .
 
-   
\ No newline at end of file
+       COPY ANSHOPN.
+
+       COPY ANSHWR.
+
+       COPY CHKPRD.
+
+       COPY CHKPWR.
+
+       COPY CTLRD.
+
+       COPY CTLCHK.
+
+       COPY AUDTOPN.
+
+       COPY AUDTWR.
+
+       COPY RESOPN.
+
+       COPY RESWR.
+
+       COPY ARCHWR.
