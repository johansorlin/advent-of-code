@@ -0,0 +1,16 @@
+      *> Picks up a prior run's checkpoint, if any, into CHKP-STATUS/
+      *> CHKP-CNT (see CHKPWS.cpy). No checkpoint file (first-ever run,
+      *> or the prior run finished cleanly and reset it) leaves the
+      *> VALUE 'D'/0 defaults in place, i.e. start the build from
+      *> scratch.
+       READ-CHKPNT SECTION.
+           OPEN INPUT CHKPNT
+           IF CHKPNT-FS = '00'
+             READ CHKPNT
+             IF CHKPNT-FS = '00'
+               MOVE CHKPNT-REC-STATUS TO CHKP-STATUS
+               MOVE CHKPNT-REC-CNT TO CHKP-CNT
+             END-IF
+             CLOSE CHKPNT
+           END-IF
+           .
