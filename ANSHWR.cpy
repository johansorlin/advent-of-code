@@ -0,0 +1,13 @@
+      *> Appends one line to the shared answer-history file for this
+      *> run: program id, run date/time, answer label and value. The
+      *> caller moves ANSHIST-PGM/ANSHIST-LABEL/ANSHIST-VALUE (see
+      *> ANSHWS.cpy) before PERFORMing this section.
+       WRITE-ANSHIST SECTION.
+           ACCEPT ANSHIST-DATE FROM DATE YYYYMMDD
+           ACCEPT ANSHIST-TIME FROM TIME
+           MOVE SPACES TO ANSHIST-REC
+           STRING ANSHIST-PGM ' ' ANSHIST-DATE ' ' ANSHIST-TIME
+                  ' ' ANSHIST-LABEL '=' ANSHIST-VALUE
+                  INTO ANSHIST-REC
+           WRITE ANSHIST-REC
+           .
