@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECONRPT ASSIGN TO 'RECONRPT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECONRPT-FS.
+
+           COPY ANSHSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECONRPT.
+       01  RECONRPT-REC       PIC X(80).
+
+       COPY ANSHFD.
+
+       WORKING-STORAGE SECTION.
+       01  WORKSPACE.
+           05 RECONRPT-FS     PIC XX.
+           COPY ANSHWS.
+           05 RCN-IX          PIC S9(4) COMP.
+           05 RCN-CNT         PIC S9(4) COMP VALUE 0.
+           05 CHANGED-CNT     PIC S9(4) COMP VALUE 0.
+           05 NEW-CNT         PIC S9(4) COMP VALUE 0.
+
+      *> One entry per distinct (PGM, LABEL) seen in ANSHIST.txt, the
+      *> prior and latest values it carried the last two times that
+      *> pair was written. The table is small and fixed in practice
+      *> (one entry per answer a puzzle program reports), so a plain
+      *> linear table is enough - no need for an indexed file.
+       01  RECON-TBL-REC.
+           05 RECON-TBL OCCURS 1 TO 100 TIMES
+                 DEPENDING ON RCN-CNT
+                 INDEXED RCN-X.
+              10 RCN-PGM          PIC X(8).
+              10 RCN-LABEL        PIC X(16).
+              10 RCN-HAS-PRIOR    PIC X.
+                 88 RCN-PRIOR-PRESENT    VALUE 'Y'.
+              10 RCN-PRIOR-VALUE  PIC X(20).
+              10 RCN-LATEST-VALUE PIC X(20).
+
+       01  SWITCHES.
+           05 ANSHIST-FLAG    PIC X   VALUE 'C'.
+              88 ANSHIST-EOF          VALUE 'E'.
+           05 RCN-FND-FLAG    PIC X   VALUE 'N'.
+              88 RCN-FOUND            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *> Walks the whole answer-history file once, building one table
+      *> entry per (PGM, LABEL) pair. Each time that pair is seen
+      *> again, its last-seen value slides into RCN-PRIOR-VALUE before
+      *> the new one takes RCN-LATEST-VALUE, so after the file is
+      *> exhausted every entry holds the latest run's answer next to
+      *> whatever the run before it produced. RECONRPT.txt then flags
+      *> any pair whose answer changed between those two runs, which
+      *> is the signal that a program's logic or its input changed
+      *> rather than the expected steady state of re-running the same
+      *> puzzle against the same data.
+       MAIN SECTION.
+           INITIALIZE WORKSPACE RECON-TBL-REC
+           OPEN OUTPUT RECONRPT
+
+           OPEN INPUT ANSHIST
+           IF ANSHIST-FS = '00'
+             PERFORM READ-ANSHIST-REC
+             PERFORM UNTIL ANSHIST-EOF
+               PERFORM APPLY-ANSHIST-REC
+               PERFORM READ-ANSHIST-REC
+             END-PERFORM
+             CLOSE ANSHIST
+           ELSE
+             DISPLAY 'RECONCIL: NO ANSHIST.TXT YET - NOTHING TO '
+                     'RECONCILE'
+           END-IF
+
+           PERFORM VARYING RCN-IX FROM 1 BY 1 UNTIL RCN-IX > RCN-CNT
+             PERFORM WRITE-RECON-LINE
+           END-PERFORM
+
+           DISPLAY RCN-CNT ' ANSWER(S) TRACKED, ' CHANGED-CNT
+                   ' CHANGED, ' NEW-CNT ' NEW SINCE LAST RUN'
+
+           CLOSE RECONRPT
+
+           GOBACK
+           .
+
+      *> Finds (or creates) this record's table entry and slides its
+      *> value history forward by one run.
+       APPLY-ANSHIST-REC SECTION.
+           MOVE 'N' TO RCN-FND-FLAG
+           PERFORM VARYING RCN-IX FROM 1 BY 1 UNTIL RCN-IX > RCN-CNT
+                                               OR RCN-FOUND
+             IF RCN-PGM(RCN-IX) = ANSHIST-PGM
+                AND RCN-LABEL(RCN-IX) = ANSHIST-LABEL
+               SET RCN-FOUND TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF RCN-FOUND
+             COMPUTE RCN-IX = RCN-IX - 1
+             IF RCN-LATEST-VALUE(RCN-IX) NOT = SPACES
+               MOVE RCN-LATEST-VALUE(RCN-IX) TO RCN-PRIOR-VALUE(RCN-IX)
+               SET RCN-PRIOR-PRESENT(RCN-IX) TO TRUE
+             END-IF
+             MOVE ANSHIST-VALUE TO RCN-LATEST-VALUE(RCN-IX)
+           ELSE
+             ADD 1 TO RCN-CNT
+             MOVE RCN-CNT TO RCN-IX
+             MOVE ANSHIST-PGM TO RCN-PGM(RCN-IX)
+             MOVE ANSHIST-LABEL TO RCN-LABEL(RCN-IX)
+             MOVE 'N' TO RCN-HAS-PRIOR(RCN-IX)
+             MOVE SPACES TO RCN-PRIOR-VALUE(RCN-IX)
+             MOVE ANSHIST-VALUE TO RCN-LATEST-VALUE(RCN-IX)
+           END-IF
+           .
+
+       WRITE-RECON-LINE SECTION.
+           MOVE SPACES TO RECONRPT-REC
+           IF NOT RCN-PRIOR-PRESENT(RCN-IX)
+             ADD 1 TO NEW-CNT
+             STRING RCN-PGM(RCN-IX) ' ' RCN-LABEL(RCN-IX)
+                    ' NEW - LATEST=' RCN-LATEST-VALUE(RCN-IX)
+                    INTO RECONRPT-REC
+           ELSE
+             IF RCN-PRIOR-VALUE(RCN-IX) = RCN-LATEST-VALUE(RCN-IX)
+               STRING RCN-PGM(RCN-IX) ' ' RCN-LABEL(RCN-IX)
+                      ' MATCH - VALUE=' RCN-LATEST-VALUE(RCN-IX)
+                      INTO RECONRPT-REC
+             ELSE
+               ADD 1 TO CHANGED-CNT
+               STRING RCN-PGM(RCN-IX) ' ' RCN-LABEL(RCN-IX)
+                      ' CHANGED - PRIOR=' RCN-PRIOR-VALUE(RCN-IX)
+                      ' LATEST=' RCN-LATEST-VALUE(RCN-IX)
+                      INTO RECONRPT-REC
+             END-IF
+           END-IF
+           WRITE RECONRPT-REC
+           DISPLAY RECONRPT-REC
+           .
+
+      *> ANSHIST-REC is laid out at fixed offsets by ANSHWR.cpy's
+      *> STRING (PGM DATE TIME LABEL=VALUE, each field its own
+      *> declared width), so picking PGM/LABEL/VALUE back out by
+      *> reference modification is simpler and safer than UNSTRING -
+      *> LABEL's own trailing pad spaces sit right before the '=',
+      *> which would confuse an UNSTRING DELIMITED BY SPACE.
+       READ-ANSHIST-REC SECTION.
+           READ ANSHIST
+           IF ANSHIST-FS NOT = '00'
+             SET ANSHIST-EOF TO TRUE
+           ELSE
+             MOVE ANSHIST-REC(1:8) TO ANSHIST-PGM
+             MOVE ANSHIST-REC(28:16) TO ANSHIST-LABEL
+             MOVE ANSHIST-REC(45:20) TO ANSHIST-VALUE
+           END-IF
+           .
