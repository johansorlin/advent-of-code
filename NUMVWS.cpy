@@ -0,0 +1,9 @@
+      *> Shared working-storage for validating a field before handing
+      *> it to FUNCTION NUMVAL. The caller moves the candidate text
+      *> into NUMV-INPUT and PERFORMs VALIDATE-NUMVAL (NUMVCHK.cpy)
+      *> before converting it, instead of risking FUNCTION NUMVAL on
+      *> unvalidated input.
+           05 NUMV-INPUT      PIC X(20).
+           05 NUMV-RC         PIC S9(4) COMP.
+           05 NUMV-FLAG       PIC X      VALUE 'N'.
+              88 NUMV-IS-VALID           VALUE 'Y'.
